@@ -0,0 +1,477 @@
+      $set sourceformat"free"
+
+
+      *>divisão de identificação do programa
+       identification division.
+
+
+      *>--- nome do programa
+       program-id. "lista11_num03_Export".
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+
+      *>--- data que o programa foi escrito
+       date-written.   08/08/2026.
+       date-compiled.  08/08/2026.
+
+
+      *>divisao para configuracao do programa
+       environment division.
+       configuration section.
+
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+
+       *>nome lógico e e arquivo de memoria (mesmo arquivo do cadastro)
+       select arqRegistros assign to "arqRegistros01.txt"
+       *>tipo de arquivo (indexado)
+       organization    is indexed
+       *>modo de acesso ao arquivo (sequencial)
+       access mode     is sequential
+       *>chave do arquivo
+       record key is fd-cod-aluno
+       *>variavel "ws-fs-arqRegistros" retona o status do arquivo (0, 35....)
+       file status is  ws-fs-arqRegistros.
+
+       *>nome lógico do arquivo delimitado de exportacao (para planilha/SIE)
+       select arqExportacao assign to "exportacao01.txt"
+       organization    is line sequential
+       file status is  ws-fs-arqExportacao.
+
+       *>arquivo de parametros de avaliacao (nota de corte e pesos das notas)
+       select optional arqParametros assign to "parametros01.txt"
+       organization    is line sequential
+       file status is  ws-fs-arqParametros.
+
+
+       i-o-control.
+
+
+      *>--- declaracao de variaveis
+       data division.
+
+
+      *>--- variáveis de arquivos
+       file section.
+
+
+       fd arqRegistros.
+           copy "regaluno.cpy".
+
+
+      *>--- linha do arquivo de exportacao (campos separados por ";"); precisa
+      *>    caber cabecalho + codigo/turma/nome/endereco/pais/telefone + as 3
+      *>    disciplinas (codigo/nome/4 notas/media/situacao cada) + media e
+      *>    situacao gerais, o que passa de 330 caracteres na pior linha
+       fd arqExportacao.
+       01  rel-linha-exportacao                    pic x(350).
+
+
+      *>--- registro de parametros de avaliacao (nota de corte e pesos)
+       fd arqParametros.
+           copy "parametros.cpy".
+
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqRegistros                      pic 9(02).
+       77  ws-fs-arqExportacao                     pic 9(02).
+       77  ws-fs-arqParametros                     pic 9(02).
+
+
+       copy "regaluno.cpy"
+               replacing ==fd-registros-alunos== by ==ws-registros-alunos==
+                         ==fd-cod-aluno==         by ==ws-cod-aluno==
+                         ==fd-turma==             by ==ws-turma==
+                         ==fd-nome-aluno==        by ==ws-nome-aluno==
+                         ==fd-endereco==          by ==ws-endereco==
+                         ==fd-nome-mae==          by ==ws-nome-mae==
+                         ==fd-nome-pai==          by ==ws-nome-pai==
+                         ==fd-telefone==          by ==ws-telefone==
+                         ==fd-disciplinas==       by ==ws-disciplinas==
+                         ==fd-cod-disciplina==    by ==ws-cod-disciplina==
+                         ==fd-nome-disciplina==   by ==ws-nome-disciplina==
+                         ==fd-notas==             by ==ws-notas==
+                         ==fd-nota-01==           by ==ws-nota-01==
+                         ==fd-nota-02==           by ==ws-nota-02==
+                         ==fd-nota-03==           by ==ws-nota-03==
+                         ==fd-nota-04==           by ==ws-nota-04==.
+
+       copy "parametros.cpy"
+           replacing ==par-parametros==      by ==ws-parametros==
+                     ==par-media-corte==     by ==ws-par-media-corte==
+                     ==par-pesos-notas==     by ==ws-par-pesos-notas==
+                     ==par-peso-nota-01==    by ==ws-par-peso-nota-01==
+                     ==par-peso-nota-02==    by ==ws-par-peso-nota-02==
+                     ==par-peso-nota-03==    by ==ws-par-peso-nota-03==
+                     ==par-peso-nota-04==    by ==ws-par-peso-nota-04==.
+
+       *>quantidade de notas de cada disciplina, neste caso, 4
+       77  ws-quant-notas                          pic 9(01) value 4.
+       *>quantidade de disciplinas de cada aluno
+       77  ws-quant-disciplinas                    pic 9(01) value 3.
+       77  ws-idx-disciplina                       pic 9(01).
+
+       *>comporta a soma ponderada das 4 notas de uma disciplina (pesos
+       *>configuraveis em ws-parametros podem passar de 1,00 cada)
+       77  ws-soma-notas                           pic 9(03)v9(02).
+       77  ws-soma-pesos-notas                     pic 9(02)v9(02).
+       77  ws-media                                pic 9(02)v9(02).
+       77  ws-situacao                             pic x(12).
+
+       01  ws-medias-disciplinas.
+           05  ws-media-disc                       occurs 3 times pic 9(02)v9(02).
+       01  ws-situacoes-disciplinas.
+           05  ws-situacao-disc                    occurs 3 times pic x(12).
+
+       *>--- campos editados usados para montar a linha delimitada
+       77  ws-exp-cod-aluno                        pic 9999.
+       77  ws-exp-nota                             pic z9,99.
+       77  ws-exp-media                            pic z9,99.
+       77  ws-exp-ptr                              pic 9(03).
+
+       77  ws-fim-arqRegistros                     pic x(01) value "n".
+           88  ws-fim                              value "s".
+
+       77  ws-qtd-exportados                       pic 9(04) value 0.
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+
+      *>--- declaracao do corpo do programa
+       procedure division.
+
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializacao section.
+
+
+           open input  arqRegistros
+           if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 then
+               move 1                                             to ws-msn-erro-ofsset
+               move ws-fs-arqRegistros                            to ws-msn-erro-cod
+               move "Erro ao abrir arqRegistros!"                 to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqExportacao
+           if ws-fs-arqExportacao  <> 00 then
+               move 2                                             to ws-msn-erro-ofsset
+               move ws-fs-arqExportacao                           to ws-msn-erro-cod
+               move "Erro ao abrir arqExportacao!"                to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform ler-parametros
+
+           perform gravar-cabecalho
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Ler parametros - carrega nota de corte e pesos das notas de
+      *>  parametros01.txt, assumindo valores padrao se o arquivo nao existir
+      *>------------------------------------------------------------------------
+       ler-parametros section.
+
+
+           open input arqParametros
+           if ws-fs-arqParametros = 05 then
+               move 6,00 to ws-par-media-corte
+               move 1,00 to ws-par-peso-nota-01
+               move 1,00 to ws-par-peso-nota-02
+               move 1,00 to ws-par-peso-nota-03
+               move 1,00 to ws-par-peso-nota-04
+           else
+               if ws-fs-arqParametros <> 00 then
+                   move 6                                             to ws-msn-erro-ofsset
+                   move ws-fs-arqParametros                           to ws-msn-erro-cod
+                   move "Erro ao abrir arqParametros!"                to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   read arqParametros
+                   if ws-fs-arqParametros <> 00 then
+                       move 7                                             to ws-msn-erro-ofsset
+                       move ws-fs-arqParametros                           to ws-msn-erro-cod
+                       move "Erro ao ler arqParametros!"                  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       move par-parametros to ws-parametros
+                   end-if
+               end-if
+           end-if
+
+           compute ws-soma-pesos-notas = ws-par-peso-nota-01
+                                        + ws-par-peso-nota-02
+                                        + ws-par-peso-nota-03
+                                        + ws-par-peso-nota-04
+
+           *>-- evita dividir por zero em somar-notas se o parametros01.txt
+           *>   vier com todos os pesos zerados
+           if ws-soma-pesos-notas <= 0 then
+               move 8                                            to ws-msn-erro-ofsset
+               move 0                                            to ws-msn-erro-cod
+               move "Soma dos pesos das notas e zero!"           to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       ler-parametros-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Gravar cabecalho - primeira linha do arquivo com o nome dos campos
+      *>------------------------------------------------------------------------
+       gravar-cabecalho section.
+
+
+           move "Codigo;Turma;Nome;Endereco;Nome Mae;Nome Pai;Telefone;"
+             &  "Disc01;NomeDisc01;N01D01;N02D01;N03D01;N04D01;MediaD01;SitD01;"
+             &  "Disc02;NomeDisc02;N01D02;N02D02;N03D02;N04D02;MediaD02;SitD02;"
+             &  "Disc03;NomeDisc03;N01D03;N02D03;N03D03;N04D03;MediaD03;SitD03;"
+             &  "MediaGeral;SituacaoGeral"
+               to rel-linha-exportacao
+           write rel-linha-exportacao
+
+
+           .
+       gravar-cabecalho-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Processamento - percorre arqRegistros do primeiro ao ultimo registro
+      *>  (mesma tecnica de leitura sequencial de con-cadastro-sequencial)
+      *>------------------------------------------------------------------------
+       processamento section.
+
+
+           read arqRegistros next
+           if ws-fs-arqRegistros = 10 then
+               set ws-fim to true
+           else
+               if ws-fs-arqRegistros <> 00 then
+                   move 3                                             to ws-msn-erro-ofsset
+                   move ws-fs-arqRegistros                            to ws-msn-erro-cod
+                   move "Erro ao ler arqRegistros!"                   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           perform until ws-fim
+
+               move fd-registros-alunos to ws-registros-alunos
+               perform somar-notas
+               perform gravar-linha-exportacao
+               add 1 to ws-qtd-exportados
+
+               read arqRegistros next
+               if ws-fs-arqRegistros = 10 then
+                   set ws-fim to true
+               else
+                   if ws-fs-arqRegistros <> 00 then
+                       move 4                                             to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistros                            to ws-msn-erro-cod
+                       move "Erro ao ler arqRegistros!"                   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Somar notas (mesmo calculo de somar-notas do cadastro)
+      *>------------------------------------------------------------------------
+       somar-notas section.
+
+
+           move 0 to ws-media
+
+           perform varying ws-idx-disciplina from 1 by 1
+                   until ws-idx-disciplina > ws-quant-disciplinas
+
+               move 0 to ws-soma-notas
+
+               *>-- somar notas ponderadas da disciplina
+               compute ws-soma-notas =  ws-nota-01(ws-idx-disciplina) * ws-par-peso-nota-01
+                                      + ws-nota-02(ws-idx-disciplina) * ws-par-peso-nota-02
+                                      + ws-nota-03(ws-idx-disciplina) * ws-par-peso-nota-03
+                                      + ws-nota-04(ws-idx-disciplina) * ws-par-peso-nota-04
+
+               *>-- media e situacao da disciplina
+               compute ws-media-disc(ws-idx-disciplina) = ws-soma-notas/ws-soma-pesos-notas
+               if ws-media-disc(ws-idx-disciplina) >= ws-par-media-corte then
+                   move "Aprovado" to ws-situacao-disc(ws-idx-disciplina)
+               else
+                   move "Reprovado" to ws-situacao-disc(ws-idx-disciplina)
+               end-if
+
+               add ws-media-disc(ws-idx-disciplina) to ws-media
+
+           end-perform
+
+           *>-- media geral do aluno (media das medias das disciplinas)
+           compute ws-media = ws-media/ws-quant-disciplinas
+           if ws-media >= ws-par-media-corte then
+               move "Aprovado" to ws-situacao
+           else
+               move "Reprovado" to ws-situacao
+           end-if
+
+
+           .
+       somar-notas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Gravar linha de exportacao - monta uma linha delimitada por ";" com
+      *>  todos os campos de fd-registros-alunos mais a media/situacao geral
+      *>------------------------------------------------------------------------
+       gravar-linha-exportacao section.
+
+
+           move ws-cod-aluno to ws-exp-cod-aluno
+
+           move space to rel-linha-exportacao
+           move 1     to ws-exp-ptr
+
+           string ws-exp-cod-aluno   delimited by size
+                  ";"                delimited by size
+                  ws-turma           delimited by size
+                  ";"                delimited by size
+                  ws-nome-aluno      delimited by size
+                  ";"                delimited by size
+                  ws-endereco        delimited by size
+                  ";"                delimited by size
+                  ws-nome-mae        delimited by size
+                  ";"                delimited by size
+                  ws-nome-pai        delimited by size
+                  ";"                delimited by size
+                  ws-telefone        delimited by size
+                  ";"                delimited by size
+               into rel-linha-exportacao
+                   with pointer ws-exp-ptr
+
+           perform varying ws-idx-disciplina from 1 by 1
+                   until ws-idx-disciplina > ws-quant-disciplinas
+
+               string ws-cod-disciplina(ws-idx-disciplina)     delimited by size
+                      ";"                                      delimited by size
+                      ws-nome-disciplina(ws-idx-disciplina)    delimited by size
+                      ";"                                      delimited by size
+                   into rel-linha-exportacao
+                       with pointer ws-exp-ptr
+
+               move ws-nota-01(ws-idx-disciplina) to ws-exp-nota
+               string ws-exp-nota ";" delimited by size
+                   into rel-linha-exportacao with pointer ws-exp-ptr
+
+               move ws-nota-02(ws-idx-disciplina) to ws-exp-nota
+               string ws-exp-nota ";" delimited by size
+                   into rel-linha-exportacao with pointer ws-exp-ptr
+
+               move ws-nota-03(ws-idx-disciplina) to ws-exp-nota
+               string ws-exp-nota ";" delimited by size
+                   into rel-linha-exportacao with pointer ws-exp-ptr
+
+               move ws-nota-04(ws-idx-disciplina) to ws-exp-nota
+               string ws-exp-nota ";" delimited by size
+                   into rel-linha-exportacao with pointer ws-exp-ptr
+
+               move ws-media-disc(ws-idx-disciplina) to ws-exp-media
+               string ws-exp-media                        delimited by size
+                      ";"                                  delimited by size
+                      ws-situacao-disc(ws-idx-disciplina)  delimited by size
+                      ";"                                  delimited by size
+                   into rel-linha-exportacao
+                       with pointer ws-exp-ptr
+
+           end-perform
+
+           move ws-media to ws-exp-media
+           string ws-exp-media       delimited by size
+                  ";"                delimited by size
+                  ws-situacao        delimited by size
+               into rel-linha-exportacao
+                   with pointer ws-exp-ptr
+
+           write rel-linha-exportacao
+           if ws-fs-arqExportacao  <> 00 then
+               move 5                                      to ws-msn-erro-ofsset
+               move ws-fs-arqExportacao                    to ws-msn-erro-cod
+               move "Erro ao gravar no arqExportacao!"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       gravar-linha-exportacao-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finaliza anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finalizacao section.
+
+           close arqRegistros
+           close arqExportacao
+           close arqParametros
+
+           display "Exportados " ws-qtd-exportados " alunos para exportacao01.txt".
+           Stop run.
+
+           .
+       finalizacao-exit.
+           exit.
