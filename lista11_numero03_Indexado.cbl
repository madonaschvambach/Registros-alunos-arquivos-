@@ -1,998 +1,1664 @@
-      $set sourceformat"free"
-
-
-      *>divisão de identificação do programa
-       identification division.
-
-
-      *>--- nome do programa
-       program-id. "lista11_num03_Index".
-      *>--- nome do autor
-       author. "Madona Schvambach".
-       installation. "PC".
-
-
-      *>--- data que o programa foi escrito
-       date-written.   27/07/2020.
-       date-compiled.  27/07/2020.
-
-
-      *>divisao para configuracao do programa
-       environment division.
-       configuration section.
-
-
-      *>--- declarado que será utilizado vírgulo ao invés de ponto
-           special-names. decimal-point is comma.
-
-
-      *>--- declaracao de recursos eternos
-       input-output Section.
-       file-control.
-
-
-       *>nome lógico e e arquivo de memoria
-       select arqRegistros assign to "arqRegistros01.txt"
-       *>tipo de arquivo (indexado)
-       organization    is indexed
-       *>modo de acesso ao arquivo (sequencial)
-       access mode     is dynamic
-       *>evita perda de dados em ambientes multi-usuarios(varios usuarios entrando com dados ao mesmo tempo)
-       lock mode is automatic
-       *>chave do arquivo
-       record key is fd-cod-aluno
-       *>variavel "ws-fs-arqAlunos" retona o status do arquivo (0, 35....)
-       file status is  ws-fs-arqRegistros.
-
-
-       i-o-control.
-
-
-      *>--- declaracao de variaveis
-       data division.
-
-
-      *>--- variáveis de arquivos
-       file section.
-
-
-       fd arqRegistros.
-       01  fd-registros-alunos.
-           05  fd-cod-aluno                        pic 9(02).
-           05  fd-nome-aluno                       pic a(25).
-           05  fd-endereco                         pic x(25).
-           05  fd-nome-mae                         pic a(25).
-           05  fd-nome-pai                         pic a(25).
-           05  fd-telefone                         pic x(15).
-           05  fd-notas.
-               10  fd-nota-01                      pic 9(02)v9(02) value 0.
-               10  fd-nota-02                      pic 9(02)v9(02) value 0.
-               10  fd-nota-03                      pic 9(02)v9(02) value 0.
-               10  fd-nota-04                      pic 9(02)v9(02) value 0.
-
-
-      *>--- variavéis de trabalho
-       working-storage section.
-
-       77  ws-fs-arqRegistros                      pic 9(02).
-
-
-       01  ws-registros-alunos.
-           05  ws-cod-aluno                        pic 9(02) value 0.
-           05  ws-nome-aluno                       pic a(25).
-           05  ws-endereco                         pic x(25).
-           05  ws-nome-mae                         pic a(25).
-           05  ws-nome-pai                         pic a(25).
-           05  ws-telefone                         pic x(15).
-           05  ws-notas.
-               10  ws-nota-01                      pic 9(02)v9(02) value 0.
-               10  ws-nota-02                      pic 9(02)v9(02) value 0.
-               10  ws-nota-03                      pic 9(02)v9(02) value 0.
-               10  ws-nota-04                      pic 9(02)v9(02) value 0.
-
-
-       *>quantidade de notas de cada aluno, neste caso, 4
-       77  ws-quant-notas                          pic 9(01) value 4.
-
-
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                    pic 9(04).
-          05 filler                                pic x(01) value "-".
-          05 ws-msn-erro-cod                       pic 9(02).
-          05 filler                                pic x(01) value space.
-          05 ws-msn-erro-text                      pic x(42).
-
-
-       01  ws-opcoes.
-           05  ws-cadastrar-alunos                 pic x(01).
-           05  ws-cadastrar-notas                  pic x(01).
-           05  ws-consultar-situacao               pic x(01).
-           05  ws-sair                             pic x(01).
-           05  ws-consul-sit-sequencial            pic x(01).
-           05  ws-deletar-registro                 pic x(01).
-           05  ws-editar-registro                  pic x(01).
-
-
-       77  ws-escolha                              pic a(15) value "n".
-           88   ws-adicionou                       value "s".
-           88   ws-n_adicionou                     value "n".
-
-
-       77  ws-sit-cadastro                         pic x(01) value "n".
-           88  ws-cadastrado                       value "s".
-           88  ws-n-cadastrado                     value "n".
-
-       77  ws-sair-sit-aluno                       pic  x(01).
-           88  ws-sair-sit                         value "N" "n".
-           88  ws-continuar                        value "S" "s".
-
-       77  ws-menu-principal                       pic x(01) value "S".
-           88  ws-voltar-p-menu                    value "s" "S".
-           88  ws-n-voltar-p-menu                  value "n" "n".
-
-       01 ws-mensagens.
-           05  ws-mensagem                         pic x(40).
-           05  ws-mensagem-sit                     pic x(12).
-           05  ws-mensagem-enter                   pic x(40)
-               value "Apos consultar, aperte enter".
-           05  ws-mensagem-02                      pic x(40) value space.
-           05  ws-men-ajuda                        pic x(50) value
-               "-- Apos digitar cod. Aluno, aperte enter --".
-
-
-       77  ws-soma-notas                           pic 9(02)v9(02).
-       77  ws-aux-div-notas                        pic 9(02).
-       77  ws-media                                pic 9(02)v9(02).
-       77  aux_erase                               pic 9(01).
-
-
-       *>--- variaveis para comunicaçao entre programa
-       linkage section.
-
-
-       *>--- declaração de tela
-       screen section.
-
-
-       01  sc-tela-principal.
-           05  blank screen.
-           05  line 01 col 04 value    " ---- Sistemas De Cadastros -----  ".
-           05  line 04 col 05 value    "MENU                              ".
-           05  line 05 col 06 value    "( )Cadastro Do Aluno              ".
-           05  line 06 col 06 value    "( )Cadastrar Notas                ".
-           05  line 07 col 06 value    "( )Situacao Do Aluno              ".
-           05  line 08 col 06 value    "( )Situacao Do Aluno - Sequencial ".
-           05  line 09 col 06 value    "( )Deletar Um Registro            ".
-           05  line 10 col 06 value    "( )Editar Registro                ".
-           05  line 11 col 06 value    "( )Sair                           ".
-
-
-           05  sc-cada-alunos              line 05 col 07 pic x(01) using ws-cadastrar-alunos.
-           05  sc-cada-notas               line 06 col 07 pic x(01) using ws-cadastrar-notas.
-           05  sc-cons                     line 07 col 07 pic x(01) using ws-consultar-situacao.
-           05  sc-consul-sit-sequencial    line 08 col 07 pic x(01) using ws-consul-sit-sequencial.
-           05  sc-deletar-registro         line 09 col 07 pic x(01) using ws-deletar-registro.
-           05  sc-editar-registro          line 10 col 07 pic x(01) using ws-editar-registro.
-           05  sc-fim                      line 11 col 07 pic x(01) using ws-sair.
-
-
-       01  sc-cadastar-alunos.
-           05  blank screen.
-           05  line 01 col 05 value    "------------ Cadastro de Alunos ----------".
-           05  line 02 col 05 value    "Codigo Aluno:                             ".
-           05  line 03 col 05 value    "Nome Aluno:                               ".
-           05  line 04 col 05 value    "Endereco:                                 ".
-           05  line 05 col 05 value    "Nome Da Mae:                              ".
-           05  line 06 col 05 value    "Nome Do Pai:                              ".
-           05  line 07 col 05 value    "Telefone:                                 ".
-           05  line 08 col 05 value    "                                          ".
-           05  line 09 col 05 value    "  Deseja cadastrar outro aluno(s/n)?( )   ".
-           05  line 10 col 05 value    "                                          ".
-           05  line 11 col 05 value    "                                          ".
-           05  line 12 col 05 value    "                                          ".
-           05  line 13 col 05 value    "__________________________________________".
-
-
-           05  sc-cod-aluno            line 02 col 20 pic 9(02) from  ws-cod-aluno.
-           05  sc-nome-do-aluno        line 03 col 20 pic a(25) using ws-nome-aluno.
-           05  sc-endereco-aluno       line 04 col 20 pic x(25) using ws-endereco.
-           05  sc-nome-mae-aluno       line 05 col 20 pic a(25) using ws-nome-mae.
-           05  sc-nome-pai-aluno       line 06 col 20 pic a(25) using ws-nome-pai.
-           05  sc-telefone-aluno       line 07 col 20 pic x(15) using ws-telefone.
-           05  sc-menu-principal       line 09 col 42 pic x(01) using ws-menu-principal.
-
-
-       01  sc-tela-entrada-cod-aluno.
-           05  blank screen.
-           05  line 01 col 10 value    "  ---- Cadastro De Notas - Cod. Aluno  ----  ".
-           05  line 03 col 05 value    "Cod. Aluno:                                  ".
-           05  line 04 col 05 value    "                                             ".
-           05  line 05 col 05 value    "                                             ".
-           05  line 06 col 05 value    "                                             ".
-           05  line 07 col 05 value    "      Voltar para menu principal (s)? ( )    ".
-           05  line 08 col 05 value    "                                             ".
-           05  line 09 col 05 value    "                                             ".
-           05  line 10 col 05 value    "_____________________________________________".
-
-
-           05  sc-codigo-aluno         line 03 col 18 pic 9(02) using ws-cod-aluno.
-           05  sc-menu-principal       line 07 col 44 pic x(01) using ws-menu-principal.
-           05  sc-mensagem             line 09 col 05 pic x(40) from  ws-mensagem  foreground-color 12.
-           05  sc-men-ajuda            line 05 col 06 pic x(50) from  ws-men-ajuda foreground-color 10.
-
-
-       01  sc-tela-entrada-notas.
-           05  blank screen.
-           05  line 01 col 05 value    "------------ Cadastro de Notas ------------".
-           05  line 02 col 05 value    "Entre com as notas de:                     ".
-           05  line 04 col 05 value    "Nota 01:                                   ".
-           05  line 05 col 05 value    "Nota 02:                                   ".
-           05  line 06 col 05 value    "Nota 03:                                   ".
-           05  line 07 col 05 value    "Nota 04:                                   ".
-           05  line 08 col 05 value    "                                           ".
-           05  line 09 col 05 value    "     - Apos cadastrar, aperte enter -      ".
-           05  line 10 col 05 value    "___________________________________________".
-
-
-           05  sc-nome-aluno           line 02 col 28 pic x(25)        from  ws-nome-aluno.
-           05  sc-nota-01              line 04 col 14 pic z9,99        using ws-nota-01.
-           05  sc-nota-02              line 05 col 14 pic z9,99        using ws-nota-02.
-           05  sc-nota-03              line 06 col 14 pic z9,99        using ws-nota-03.
-           05  sc-nota-04              line 07 col 14 pic z9,99        using ws-nota-04.
-
-
-       01  sc-tela-consulta-cadastro.
-           05  blank screen.
-           05  line 01 col 10 value    " ---- Consulta Do Aluno - Cod. Aluno  ----   ".
-           05  line 03 col 05 value    "Cod. Aluno:                                  ".
-           05  line 04 col 05 value    "                                             ".
-           05  line 05 col 05 value    "                                             ".
-           05  line 07 col 05 value    "      Voltar para menu principal (s)? ( )    ".
-           05  line 08 col 05 value    "                                             ".
-           05  line 09 col 05 value    "                                             ".
-           05  line 10 col 05 value    "_____________________________________________".
-
-
-           05  sc-codigo-aluno         line 03 col 18 pic 9(02) using ws-cod-aluno.
-           05  sc-menu-principal       line 07 col 44 pic x(01) using ws-menu-principal.
-           05  sc-mensagem             line 09 col 05 pic x(40) from  ws-mensagem  foreground-color 12.
-           05  sc-men-ajuda            line 05 col 06 pic x(50) from  ws-men-ajuda foreground-color 10.
-
-
-
-       01  sc-tela-dados-aluno.
-           05  blank screen.
-           05  line 01 col 05 value    "------------ Situacao Do Aluno -----------".
-           05  line 02 col 05 value    "Codigo Aluno:                             ".
-           05  line 03 col 05 value    "Nome Aluno:                               ".
-           05  line 04 col 05 value    "Endereco:                                 ".
-           05  line 05 col 05 value    "Nome Da Mae:                              ".
-           05  line 06 col 05 value    "Nome Do Pai:                              ".
-           05  line 07 col 05 value    "Telefone:                                 ".
-           05  line 08 col 05 value    "                                          ".
-           05  line 09 col 05 value    "Nota 01:                                  ".
-           05  line 10 col 05 value    "Nota 02:                                  ".
-           05  line 11 col 05 value    "Nota 03:                                  ".
-           05  line 12 col 05 value    "Nota 04:                                  ".
-           05  line 13 col 05 value    "Media:                                    ".
-           05  line 15 col 05 value    "       Situacao:                          ".
-           05  line 16 col 05 value    "                                          ".
-           05  line 17 col 05 value    "                                          ".
-           05  line 18 col 05 value    "__________________________________________".
-
-
-           05  sc-cod-aluno            line 02 col 20 pic 9(02) from  ws-cod-aluno.
-           05  sc-nome-do-aluno        line 03 col 20 pic a(25) from ws-nome-aluno.
-           05  sc-endereco-aluno       line 04 col 20 pic x(25) from ws-endereco.
-           05  sc-nome-mae-aluno       line 05 col 20 pic a(25) from ws-nome-mae.
-           05  sc-nome-pai-aluno       line 06 col 20 pic a(25) from ws-nome-pai.
-           05  sc-telefone-aluno       line 07 col 20 pic x(15) from ws-telefone.
-           05  sc-nota-01              line 09 col 20 pic z9,99 from ws-nota-01.
-           05  sc-nota-02              line 10 col 20 pic z9,99 from ws-nota-02.
-           05  sc-nota-03              line 11 col 20 pic z9,99 from ws-nota-03.
-           05  sc-nota-04              line 12 col 20 pic z9,99 from ws-nota-04.
-           05  sc-media                line 13 col 20 pic z9,99 from ws-media.
-           05  sc-mensagem             line 15 col 22 pic x(12) from ws-mensagem-sit foreground-color 11.
-           05  sc-mensagem02           line 17 col 12 pic x(40) from ws-mensagem-enter.
-
-
-       01  sc-tela-dados-aluno-02.
-           05  blank screen.
-           05  line 01 col 05 value    "------------ Situacao Do Aluno -----------".
-           05  line 02 col 05 value    "Codigo Aluno:                             ".
-           05  line 03 col 05 value    "Nome Aluno:                               ".
-           05  line 04 col 05 value    "Endereco:                                 ".
-           05  line 05 col 05 value    "Nome Da Mae:                              ".
-           05  line 06 col 05 value    "Nome Do Pai:                              ".
-           05  line 07 col 05 value    "Telefone:                                 ".
-           05  line 08 col 05 value    "                                          ".
-           05  line 09 col 05 value    "Nota 01:                                  ".
-           05  line 10 col 05 value    "Nota 02:                                  ".
-           05  line 11 col 05 value    "Nota 03:                                  ".
-           05  line 12 col 05 value    "Nota 04:                                  ".
-           05  line 13 col 05 value    "Media:                                    ".
-           05  line 15 col 05 value    "       Situacao:                          ".
-           05  line 17 col 05 value    "                                          ".
-           05  line 18 col 05 value    "                                          ".
-           05  line 19 col 05 value    "__________________________________________".
-
-
-           05  sc-cod-aluno            line 02 col 20 pic 9(02) from  ws-cod-aluno.
-           05  sc-nome-do-aluno        line 03 col 20 pic a(25) from  ws-nome-aluno.
-           05  sc-endereco-aluno       line 04 col 20 pic x(25) from  ws-endereco.
-           05  sc-nome-mae-aluno       line 05 col 20 pic a(25) from  ws-nome-mae.
-           05  sc-nome-pai-aluno       line 06 col 20 pic a(25) from  ws-nome-pai.
-           05  sc-telefone-aluno       line 07 col 20 pic x(15) from  ws-telefone.
-           05  sc-nota-01              line 09 col 20 pic z9,99 from  ws-nota-01.
-           05  sc-nota-02              line 10 col 20 pic z9,99 from  ws-nota-02.
-           05  sc-nota-03              line 11 col 20 pic z9,99 from  ws-nota-03.
-           05  sc-nota-04              line 12 col 20 pic z9,99 from  ws-nota-04.
-           05  sc-media                line 13 col 20 pic z9,99 from  ws-media.
-           05  sc-mensagem             line 15 col 22 pic x(12) from  ws-mensagem-sit foreground-color 11.
-           05  sc-mensagem02           line 17 col 12 pic x(40) from  ws-mensagem-enter.
-           05  sc-mensagem-02          line 18 col 02 pic x(40) from  ws-mensagem-02.
-           05  sc-leitura-voltar       line 18 col 43 pic x(01) using ws-sair-sit-aluno.
-
-
-       01  sc-tela-deletar-aluno.
-           05  blank screen.
-           05  line 01 col 10 value    " ----- Deletar Registro - Cod. Aluno -----   ".
-           05  line 03 col 05 value    "Cod. Aluno:                                  ".
-           05  line 04 col 05 value    "                                             ".
-           05  line 05 col 05 value    "                                             ".
-           05  line 07 col 05 value    "      Voltar para menu principal (s)? ( )    ".
-           05  line 08 col 05 value    "                                             ".
-           05  line 09 col 05 value    "                                             ".
-           05  line 10 col 05 value    "_____________________________________________".
-
-
-           05  sc-codigo-aluno         line 03 col 18 pic 9(02) using ws-cod-aluno.
-           05  sc-menu-principal       line 07 col 44 pic x(01) using ws-menu-principal.
-           05  sc-mensagem             line 09 col 05 pic x(40) from  ws-mensagem  foreground-color 12.
-           05  sc-men-ajuda            line 05 col 06 pic x(50) from  ws-men-ajuda foreground-color 10.
-
-
-       01  sc-tela-cod-alterar-dados.
-           05  blank screen.
-           05  line 01 col 10 value    " ------ Alterar Dados - Cod. Aluno -------   ".
-           05  line 03 col 05 value    "Cod. Aluno:                                  ".
-           05  line 04 col 05 value    "                                             ".
-           05  line 05 col 05 value    "                                             ".
-           05  line 07 col 05 value    "      Voltar para menu principal (s)? ( )    ".
-           05  line 08 col 05 value    "                                             ".
-           05  line 09 col 05 value    "                                             ".
-           05  line 10 col 05 value    "_____________________________________________".
-
-           05  sc-codigo-aluno         line 03 col 18 pic 9(02) using ws-cod-aluno.
-           05  sc-menu-principal       line 07 col 44 pic x(01) using ws-menu-principal.
-           05  sc-mensagem             line 09 col 05 pic x(40) from  ws-mensagem  foreground-color 12.
-           05  sc-men-ajuda            line 05 col 06 pic x(50) from  ws-men-ajuda foreground-color 10.
-
-
-
-       01  sc-tela-alterar-dados.
-           05  blank screen.
-           05  line 01 col 05 value    "--------- Alterar Dados Do Aluno ---------".
-           05  line 02 col 05 value    "Codigo Aluno:                             ".
-           05  line 03 col 05 value    "Nome Aluno:                               ".
-           05  line 04 col 05 value    "Endereco:                                 ".
-           05  line 05 col 05 value    "Nome Da Mae:                              ".
-           05  line 06 col 05 value    "Nome Do Pai:                              ".
-           05  line 07 col 05 value    "Telefone:                                 ".
-           05  line 08 col 05 value    "                                          ".
-           05  line 09 col 05 value    "Nota 01:                                  ".
-           05  line 10 col 05 value    "Nota 02:                                  ".
-           05  line 11 col 05 value    "Nota 03:                                  ".
-           05  line 12 col 05 value    "Nota 04:                                  ".
-           05  line 16 col 05 value    "__________________________________________".
-
-
-           05  sc-cod-aluno            line 02 col 20 pic 9(02) from   ws-cod-aluno.
-           05  sc-nome-do-aluno        line 03 col 20 pic a(25) using  ws-nome-aluno.
-           05  sc-endereco-aluno       line 04 col 20 pic x(25) using  ws-endereco.
-           05  sc-nome-mae-aluno       line 05 col 20 pic a(25) using  ws-nome-mae.
-           05  sc-nome-pai-aluno       line 06 col 20 pic a(25) using  ws-nome-pai.
-           05  sc-telefone-aluno       line 07 col 20 pic x(15) using  ws-telefone.
-           05  sc-nota-01              line 09 col 20 pic z9,99 using  ws-nota-01.
-           05  sc-nota-02              line 10 col 20 pic z9,99 using  ws-nota-02.
-           05  sc-nota-03              line 11 col 20 pic z9,99 using  ws-nota-03.
-           05  sc-nota-04              line 12 col 20 pic z9,99 using  ws-nota-04.
-
-
-       *>--- declaracao do corpo do programa
-       procedure division.
-
-
-           perform inicializacao.
-           perform processamento.
-           perform finalizacao.
-
-
-      *>------------------------------------------------------------------------
-      *>  Inicialização
-      *>------------------------------------------------------------------------
-       inicializacao section.
-
-
-           open i-o arqRegistros *> open i-o abre o arquivo para leitura e escrita
-           if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 then
-               move 1                                             to ws-msn-erro-ofsset
-               move ws-fs-arqRegistros                            to ws-msn-erro-cod
-               move "Erro ao inicializar arqRegistros!"           to ws-msn-erro-text
-               perform finaliza-anormal
-
-           end-if
-
-
-           .
-       inicializacao-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Processamento
-      *>------------------------------------------------------------------------
-       processamento section.
-
-
-           perform until ws-sair = "X" or ws-sair = "x"
-
-               move space to ws-cadastrar-alunos
-               move space to ws-cadastrar-notas
-               move space to ws-consultar-situacao
-               move space to ws-consul-sit-sequencial
-               move space to ws-deletar-registro
-               move space to ws-editar-registro
-               set ws-n-voltar-p-menu to true
-
-               display sc-tela-principal
-               accept  sc-tela-principal
-
-               *>-- cadastrar alunos
-               if ws-cadastrar-alunos = "X" or ws-cadastrar-alunos = "x" then
-
-                   set ws-voltar-p-menu to true  *>tratamento para funcionar o perform abaixo
-                   perform until ws-n-voltar-p-menu
-                       perform buscar-prox-cod
-                       perform cadastro_aluno
-                   end-perform
-
-               else
-               *>-- cadastrar notas
-               if ws-cadastrar-notas = "X" or ws-cadastrar-notas = "x" then
-
-                   perform cadastrar_notas
-
-               else
-               *>-- consultar cadastro com key
-               if ws-consultar-situacao = "X" or ws-consultar-situacao = "x" then
-
-                   perform consulta-cadastro
-
-               else
-               *>-- consultar cadastro sequencial(next)
-               if ws-consul-sit-sequencial = "X" or ws-consul-sit-sequencial = "x" then
-
-                   move space to ws-sair-sit-aluno
-                   perform con-cadastro-sequencial
-
-               else
-               *>-- deletar registro
-               if ws-deletar-registro = "X" or ws-deletar-registro = "x" then
-
-                   perform deletar-registro
-                   move fd-registros-alunos to ws-registros-alunos
-
-               else
-               *>-- editar registro
-               if ws-editar-registro = "X" or ws-editar-registro = "x" then
-
-                   perform alterar-dados
-
-               end-if
-           end-perform
-
-
-           .
-       processamento-exit.
-           exit.
-
-
-
-
-      *>------------------------------------------------------------------------
-      *>  buscar proximo codigo
-      *>------------------------------------------------------------------------
-       buscar-prox-cod section.
-
-           move space to ws-menu-principal
-           *>definindo onde o arqRegistros começa
-           move 1 to fd-cod-aluno
-           read arqRegistros
-
-           if ws-fs-arqRegistros = 0 then
-               perform until ws-fs-arqRegistros = 10
-
-                   *>ler arquivo sequencialmente e add um no fs-cod-aluno
-                   read arqRegistros next
-
-                   if ws-fs-arqRegistros <> 0 and ws-fs-arqRegistros <> 10 then
-                       move 2                                      to ws-msn-erro-ofsset
-                       move ws-fs-arqRegistros                     to ws-msn-erro-cod
-                       move "Erro ao ler no arqRegistros!"         to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-
-               end-perform
-               move fd-cod-aluno to ws-cod-aluno
-               add 1 to ws-cod-aluno
-           else
-               if ws-fs-arqRegistros = 23 then
-                   move 1 to ws-cod-aluno
-               else
-                   move 3                                      to ws-msn-erro-ofsset
-                   move ws-fs-arqRegistros                     to ws-msn-erro-cod
-                   move "Erro ao ler no arqRegistros!"         to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-           end-if
-
-
-           .
-       buscar-prox-cod-exit.
-           exit.
-
-
-
-      *>------------------------------------------------------------------------
-      *>  Cadastrar alunos
-      *>------------------------------------------------------------------------
-       cadastro_aluno section.
-
-
-           move space to ws-nome-aluno
-           move space to ws-endereco
-           move space to ws-nome-mae
-           move space to ws-nome-pai
-           move space to ws-telefone
-
-           *>-- entrada aluno
-           display sc-cadastar-alunos
-           accept  sc-cadastar-alunos
-
-           move ws-registros-alunos to fd-registros-alunos
-           write fd-registros-alunos
-
-           if ws-fs-arqRegistros  <> 00 then
-               move 4                                      to ws-msn-erro-ofsset
-               move ws-fs-arqRegistros                     to ws-msn-erro-cod
-               move "Erro ao gravar no arqRegistros!"      to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
-           .
-       cadastro_aluno-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Cadastrar notas
-      *>------------------------------------------------------------------------
-       cadastrar_notas section.
-
-
-           perform until ws-voltar-p-menu
-
-               move space to ws-menu-principal
-               move 0 to ws-cod-aluno
-
-               display sc-tela-entrada-cod-aluno
-               accept  sc-tela-entrada-cod-aluno
-               move space to ws-mensagem
-
-               if ws-voltar-p-menu then *>tratamento: caso o usuario digite, ao mesmo tempo, o cod e "s" para voltar p menu, volta imediatamente p menu principal
-                   next sentence
-               else
-                   move    ws-cod-aluno to fd-cod-aluno
-                   read arqRegistros
-
-                   if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 and ws-fs-arqRegistros <> 23 then
-                       move 5                                  to ws-msn-erro-ofsset
-                       move ws-fs-arqRegistros                 to ws-msn-erro-cod
-                       move "Erro ao ler arqRegistros!"        to ws-msn-erro-text
-                       perform finaliza-anormal
-
-                   else
-                       if ws-fs-arqRegistros = 23 then *>não cadastro no codigo de entrada do usuario
-
-                           move "Codigo invalido!" to ws-mensagem
-
-                       else
-                       if ws-fs-arqRegistros = 0 then
-
-                           move space to ws-mensagem
-                           move fd-registros-alunos to ws-registros-alunos
-
-                           *>-- entrada das notas
-                           display sc-tela-entrada-notas
-                           accept  sc-tela-entrada-notas
-
-                           *>conferir se notas são menor que 10
-                           perform conferir-tamanho-notas
-
-                           move  ws-notas to fd-notas
-                           rewrite fd-registros-alunos
-
-                           if ws-fs-arqRegistros  <> 00 then
-                               move 6                                      to ws-msn-erro-ofsset
-                               move ws-fs-arqRegistros                     to ws-msn-erro-cod
-                               move "Erro ao gravar no arqRegistros!"      to ws-msn-erro-text
-                               perform finaliza-anormal
-                           end-if
-
-                       end-if
-
-               end-if
-
-               end-if
-
-           end-perform
-
-
-           .
-       cadastrar_notas-exit.
-           exit.
-
-
-
-      *>------------------------------------------------------------------------
-      *>  Conferir se nota é até 10
-      *>------------------------------------------------------------------------
-       conferir-tamanho-notas section.
-
-
-           *> parametro de adequação
-           if ws-nota-01 >= 10,00 then
-               move 0 to ws-nota-01
-           end-if
-           if ws-nota-02 >= 10,00 then
-               move 0 to ws-nota-02
-           end-if
-           if ws-nota-03 >= 10,00 then
-               move 0 to ws-nota-03
-           end-if
-           if ws-nota-04 >= 10,00 then
-               move 0 to ws-nota-04
-           end-if
-
-
-           .
-       conferir-tamanho-notas-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Consultar cadastro/situacao do aluno
-      *>------------------------------------------------------------------------
-       consulta-cadastro section.
-
-           perform until ws-voltar-p-menu
-
-           move space to ws-menu-principal
-           move 0 to ws-cod-aluno
-           move 0 to ws-media
-
-           *>-- tela entrada codigo para consulta
-           display sc-tela-consulta-cadastro
-           accept  sc-tela-consulta-cadastro
-
-           if ws-voltar-p-menu then *>tratamento: caso o usuario digite, ao mesmo tempo, o cod e "s" para voltar p menu, volta imediatamente p menu principal
-               next sentence
-           else
-               move    ws-cod-aluno to fd-cod-aluno
-               read arqRegistros
-
-               if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 and ws-fs-arqRegistros <> 23 then
-                   move 7                                  to ws-msn-erro-ofsset
-                   move ws-fs-arqRegistros                 to ws-msn-erro-cod
-                   move "Erro ao ler arqRegistros!"        to ws-msn-erro-text
-                   perform finaliza-anormal
-
-               else
-                   if ws-fs-arqRegistros = 23 then *>não cadastro no codigo de entrada do usuario
-
-                       move "Nao ha registros neste codigo!!" to ws-mensagem
-
-                   else
-                   if ws-fs-arqRegistros = 0 then
-
-                       move space to ws-mensagem
-                       move fd-registros-alunos to ws-registros-alunos
-
-                       perform somar-notas
-
-                       display sc-tela-dados-aluno
-                       accept aux_erase
-
-                   end-if
-               end-if
-
-           end-if
-
-           .
-       consulta-cadastro-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Somar notas
-      *>------------------------------------------------------------------------
-       somar-notas section.
-
-
-           move 4 to ws-aux-div-notas *>quantidade de notas (4)
-           move 0 to ws-soma-notas
-           move 0 to ws-media
-
-           *>-- somar notas
-           compute ws-soma-notas =  ws-nota-01
-                                  + ws-nota-02
-                                  + ws-nota-03
-                                  + ws-nota-04
-
-
-           *>-- calculo da media
-           compute ws-media = ws-soma-notas/ws-aux-div-notas
-           if ws-media >= 6 then
-               move "Aprovado" to ws-mensagem-sit
-           else
-               move "Reprovado" to ws-mensagem-sit
-           end-if
-
-
-           .
-       somar-notas-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Consultar cadastro de forma sequencial (next)
-      *>------------------------------------------------------------------------
-       con-cadastro-sequencial section.
-
-           close arqRegistros
-           move 1 to       fd-cod-aluno
-           move space to   ws-mensagem
-
-           perform until   ws-sair-sit
-
-               open i-o arqRegistros
-               read arqRegistros next
-               if  ws-fs-arqRegistros <> 0  then
-
-                  if ws-fs-arqRegistros = 10 then
-
-                      perform consultar-temp-sequencial-prev *>le o arquivo do primeiro registro até o ultimo
-
-                  else
-                      move 8                                                   to ws-msn-erro-ofsset
-                      move ws-fs-arqRegistros                                  to ws-msn-erro-cod
-                      move "Erro ao ler sequencialmente arqRegistros!"         to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-
-               end-if
-
-               move  fd-registros-alunos       to  ws-registros-alunos
-               move  space to ws-mensagem-enter
-
-               perform somar-notas
-               move "Deseja consultar mais um aluno (S/N)?" to ws-mensagem-02
-
-               *>-- tela situacao aluno
-               display sc-tela-dados-aluno-02
-               accept  sc-tela-dados-aluno-02
-
-           end-perform
-
-           close arqRegistros
-           open i-o arqRegistros
-
-
-           .
-       con-cadastro-sequencial-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de consulta de temperatura  - lê o arquivo de forma sequencial
-      *>------------------------------------------------------------------------
-       consultar-temp-sequencial-prev section.
-
-
-           perform until ws-sair-sit
-
-               read arqRegistros previous
-               if  ws-fs-arqRegistros <> 0  then
-
-                  if ws-fs-arqRegistros = 10 then
-
-                      perform con-cadastro-sequencial *>le o arquivo de trás para frente
-
-                  else
-                      move 9                                                   to ws-msn-erro-ofsset
-                      move ws-fs-arqRegistros                                  to ws-msn-erro-cod
-                      move "Erro ao ler sequencialmente arqRegistros!"         to ws-msn-erro-text
-                      perform finaliza-anormal
-
-                  end-if
-
-               end-if
-
-               move  fd-registros-alunos       to  ws-registros-alunos
-               move  space to ws-mensagem-enter
-
-               perform somar-notas
-               move "Deseja consultar mais um aluno (S/N)?" to ws-mensagem-02
-
-               *>-- tela situacao aluno
-               display sc-tela-dados-aluno-02
-               accept  sc-tela-dados-aluno-02
-
-
-           end-perform
-
-
-           .
-       consultar-temp-seq-prev-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Deletar Registro
-      *>------------------------------------------------------------------------
-       deletar-registro section.
-
-
-           perform until ws-voltar-p-menu
-
-               move space to ws-menu-principal
-               move 0 to ws-cod-aluno
-
-               *>-- entrada cod registro a ser deletado
-               display sc-tela-deletar-aluno
-               accept  sc-tela-deletar-aluno
-               move space to ws-mensagem
-
-               if ws-voltar-p-menu then *>tratamento: caso o usuario digite, ao mesmo tempo, o cod e "s" para voltar p menu, volta imediatamente p menu principal
-                   next sentence
-               else
-                   move ws-cod-aluno to fd-cod-aluno
-                   delete arqRegistros
-                   move fd-cod-aluno to ws-cod-aluno
-
-                   if  ws-fs-arqRegistros = 0 then
-
-                       move "Cadastro apagado com sucesso!" to ws-mensagem
-
-                   else
-                       if ws-fs-arqRegistros = 23 then
-
-                           move "Codigo invalido!" to ws-mensagem
-
-                       else
-                           move 10                                              to ws-msn-erro-ofsset
-                           move ws-fs-arqRegistros                             to ws-msn-erro-cod
-                           move "Erro ao apagar registro do arqRegistros!"     to ws-msn-erro-text
-                           perform finaliza-anormal
-                       end-if
-
-                   end-if
-               end-if
-
-           end-perform
-           .
-       deletar-registro-exit.
-           exit.
-
-
-
-      *>------------------------------------------------------------------------
-      *>  Alterar Dados do Arquivo
-      *>------------------------------------------------------------------------
-       alterar-dados section.
-
-
-           perform until ws-voltar-p-menu
-
-               move space to ws-menu-principal
-               move 0 to ws-cod-aluno
-
-               *>-- tela de entrada do cod a ser alterado
-               display sc-tela-cod-alterar-dados
-               accept  sc-tela-cod-alterar-dados
-               move space to ws-mensagem
-
-               if ws-voltar-p-menu then *>tratamento: caso o usuario digite, ao mesmo tempo, o cod e "s" para voltar p menu, volta imediatamente p menu principal
-                   next sentence
-               else
-                   move    ws-cod-aluno to fd-cod-aluno
-                   read arqRegistros
-
-                   if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 and ws-fs-arqRegistros <> 23 then
-                       move 11                                 to ws-msn-erro-ofsset
-                       move ws-fs-arqRegistros                 to ws-msn-erro-cod
-                       move "Erro ao ler arqRegistros!"        to ws-msn-erro-text
-                       perform finaliza-anormal
-
-                   else
-                       if ws-fs-arqRegistros = 23 then *>não cadastro no codigo de entrada do usuario
-
-                           move "Nao ha registros neste codigo!!" to ws-mensagem
-
-                       else
-                       if ws-fs-arqRegistros = 0 then
-
-                           move space to ws-mensagem
-                           move fd-registros-alunos to ws-registros-alunos
-
-                           *>-- mostra e ler novamnete os dados que poderão ser editados
-                           display sc-tela-alterar-dados
-                           accept  sc-tela-alterar-dados
-
-                           move  ws-registros-alunos to fd-registros-alunos
-                           rewrite fd-registros-alunos
-
-                           if ws-fs-arqRegistros  <> 00 then
-                               move 12                                     to ws-msn-erro-ofsset
-                               move ws-fs-arqRegistros                     to ws-msn-erro-cod
-                               move "Erro ao gravar no arqRegistros!"      to ws-msn-erro-text
-                               perform finaliza-anormal
-                           end-if
-
-                       end-if
-                   end-if
-               end-if
-           end-perform
-
-           .
-       alterar-dados-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finaliza anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-           display erase
-           display ws-msn-erro.
-           Stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finalizacao section.
-
-           close arqRegistros
-           if ws-fs-arqRegistros  <> 00 then
-               move 13                                       to ws-msn-erro-ofsset
-               move ws-fs-arqRegistros                       to ws-msn-erro-cod
-               move "Erro finalizacao fo arqRegistros!"      to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           display
-           erase
-           display "           --- FIM ---"
-           Stop run.
-
-           .
-       finalizacao-exit.
-           exit.
-
-
+      $set sourceformat"free"
+
+
+      *>divisão de identificação do programa
+       identification division.
+
+
+      *>--- nome do programa
+       program-id. "lista11_num03_Index".
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+
+      *>--- data que o programa foi escrito
+       date-written.   27/07/2020.
+       date-compiled.  27/07/2020.
+
+
+      *>divisao para configuracao do programa
+       environment division.
+       configuration section.
+
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+
+       *>nome lógico e e arquivo de memoria
+       select arqRegistros assign to "arqRegistros01.txt"
+       *>tipo de arquivo (indexado)
+       organization    is indexed
+       *>modo de acesso ao arquivo (sequencial)
+       access mode     is dynamic
+       *>evita perda de dados em ambientes multi-usuarios(varios usuarios entrando com dados ao mesmo tempo)
+       lock mode is automatic
+       *>chave do arquivo
+       record key is fd-cod-aluno
+       *>chave alternativa para busca por nome (aceita nomes repetidos)
+       alternate record key is fd-nome-aluno with duplicates
+       *>variavel "ws-fs-arqAlunos" retona o status do arquivo (0, 35....)
+       file status is  ws-fs-arqRegistros.
+
+       *>arquivo de log (auditoria) - append-only, grava cadastro/rewrite/delete
+       *>optional: pode nao existir ainda na primeira execucao do programa
+       select optional arqLogAlteracoes assign to "arqLogAlteracoes01.txt"
+       organization    is line sequential
+       file status is  ws-fs-arqLog.
+
+       *>arquivo de parametros de avaliacao (nota de corte e pesos das notas)
+       *>optional: usa valores padrao (ver ler-parametros) se nao existir
+       select optional arqParametros assign to "parametros01.txt"
+       organization    is line sequential
+       file status is  ws-fs-arqParametros.
+
+
+       i-o-control.
+
+
+      *>--- declaracao de variaveis
+       data division.
+
+
+      *>--- variáveis de arquivos
+       file section.
+
+
+       fd arqRegistros.
+           copy "regaluno.cpy".
+
+
+      *>--- registro de log de auditoria (uma linha por cadastro/rewrite/delete)
+       fd arqLogAlteracoes.
+       01  log-registro-alteracao.
+           05  log-data                            pic 9(08).
+           05  filler                              pic x(01) value space.
+           05  log-hora                            pic 9(06).
+           05  filler                              pic x(01) value space.
+           05  log-cod-aluno                       pic 9(04).
+           05  filler                              pic x(01) value space.
+           05  log-operacao                        pic x(12).
+           05  filler                              pic x(01) value space.
+           05  log-notas-antigas                   pic x(90).
+           05  filler                              pic x(01) value space.
+           05  log-notas-novas                     pic x(90).
+
+
+      *>--- registro de parametros de avaliacao (nota de corte e pesos)
+       fd arqParametros.
+           copy "parametros.cpy".
+
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqRegistros                      pic 9(02).
+       77  ws-fs-arqLog                             pic 9(02).
+       77  ws-fs-arqParametros                      pic 9(02).
+
+
+       copy "regaluno.cpy"
+           replacing ==fd-registros-alunos== by ==ws-registros-alunos==
+                     ==fd-cod-aluno==         by ==ws-cod-aluno==
+                     ==fd-turma==             by ==ws-turma==
+                     ==fd-nome-aluno==        by ==ws-nome-aluno==
+                     ==fd-endereco==          by ==ws-endereco==
+                     ==fd-nome-mae==          by ==ws-nome-mae==
+                     ==fd-nome-pai==          by ==ws-nome-pai==
+                     ==fd-telefone==          by ==ws-telefone==
+                     ==fd-disciplinas==       by ==ws-disciplinas==
+                     ==fd-cod-disciplina==    by ==ws-cod-disciplina==
+                     ==fd-nome-disciplina==   by ==ws-nome-disciplina==
+                     ==fd-notas==             by ==ws-notas==
+                     ==fd-nota-01==           by ==ws-nota-01==
+                     ==fd-nota-02==           by ==ws-nota-02==
+                     ==fd-nota-03==           by ==ws-nota-03==
+                     ==fd-nota-04==           by ==ws-nota-04==.
+
+
+       *>quantidade de notas de cada disciplina, neste caso, 4
+       77  ws-quant-notas                          pic 9(01) value 4.
+       *>quantidade de disciplinas por aluno (mesmo limite de fd-disciplinas)
+       77  ws-quant-disciplinas                    pic 9(01) value 3.
+       77  ws-idx-disciplina                       pic 9(01).
+
+       *>--- media e situacao calculadas por disciplina
+       01  ws-medias-disciplinas.
+           05  ws-media-disc     occurs 3 times    pic 9(02)v9(02).
+       01  ws-situacoes-disciplinas.
+           05  ws-situacao-disc  occurs 3 times    pic x(12).
+
+       *>--- parametros de avaliacao (nota de corte e pesos das notas), lidos
+       *>    de arqParametros na inicializacao; se o arquivo nao existir,
+       *>    usa a nota de corte 6,00 e pesos iguais (1,00) para as 4 notas
+       copy "parametros.cpy"
+           replacing ==par-parametros==      by ==ws-parametros==
+                     ==par-media-corte==     by ==ws-par-media-corte==
+                     ==par-pesos-notas==     by ==ws-par-pesos-notas==
+                     ==par-peso-nota-01==    by ==ws-par-peso-nota-01==
+                     ==par-peso-nota-02==    by ==ws-par-peso-nota-02==
+                     ==par-peso-nota-03==    by ==ws-par-peso-nota-03==
+                     ==par-peso-nota-04==    by ==ws-par-peso-nota-04==.
+
+       77  ws-soma-pesos-notas                     pic 9(02)v9(02).
+
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+
+       01  ws-opcoes.
+           05  ws-cadastrar-alunos                 pic x(01).
+           05  ws-cadastrar-notas                  pic x(01).
+           05  ws-consultar-situacao               pic x(01).
+           05  ws-sair                             pic x(01).
+           05  ws-consul-sit-sequencial            pic x(01).
+           05  ws-deletar-registro                 pic x(01).
+           05  ws-editar-registro                  pic x(01).
+
+
+       77  ws-escolha                              pic a(15) value "n".
+           88   ws-adicionou                       value "s".
+           88   ws-n_adicionou                     value "n".
+
+
+       77  ws-sit-cadastro                         pic x(01) value "n".
+           88  ws-cadastrado                       value "s".
+           88  ws-n-cadastrado                     value "n".
+
+       77  ws-sair-sit-aluno                       pic  x(01).
+           88  ws-sair-sit                         value "N" "n".
+           88  ws-continuar                        value "S" "s".
+
+       77  ws-menu-principal                       pic x(01) value "S".
+           88  ws-voltar-p-menu                    value "s" "S".
+           88  ws-n-voltar-p-menu                  value "n" "n".
+
+       01 ws-mensagens.
+           05  ws-mensagem                         pic x(40).
+           05  ws-mensagem-sit                     pic x(12).
+           05  ws-mensagem-enter                   pic x(40)
+               value "Apos consultar, aperte enter".
+           05  ws-mensagem-02                      pic x(40) value space.
+           05  ws-men-ajuda                        pic x(50) value
+               "-- Apos digitar cod. Aluno, aperte enter --".
+
+
+       *>--- comporta a soma ponderada das 4 notas de uma disciplina (pesos
+       *>    configuraveis em ws-parametros podem passar de 1,00 cada)
+       77  ws-soma-notas                           pic 9(03)v9(02).
+       77  ws-media                                pic 9(02)v9(02).
+       77  aux_erase                               pic 9(01).
+
+       *>--- busca por nome (chave alternativa fd-nome-aluno, permite duplicatas)
+       77  ws-nome-busca                           pic a(25) value space.
+       77  ws-nome-duplicado-flag                  pic x(01) value "n".
+           88  ws-nome-duplicado                   value "s".
+
+       *>--- dados usados para montar o registro de log de auditoria
+       77  ws-log-operacao                         pic x(12) value space.
+       77  ws-log-notas-antigas                    pic x(90) value space.
+       77  ws-log-notas-novas                      pic x(90) value space.
+       77  ws-log-notas-fmt                        pic x(90) value space.
+       77  ws-log-ptr                              pic 9(02).
+       77  ws-log-nota                             pic z9,99.
+
+       *>--- validacao dos dados de entrada do cadastro de alunos
+       77  ws-cadastro-valido                      pic x(01) value "n".
+           88  ws-cadastro-ok                      value "s".
+       77  ws-i-telefone                           pic 9(02).
+       77  ws-qtd-digitos-telefone                 pic 9(02).
+
+       *>--- controle de retentativa quando o registro esta bloqueado
+       *>    por outro usuario (file status 51, lock mode is automatic)
+       77  ws-tentativas-lock                      pic 9(02).
+       77  ws-max-tentativas-lock                  pic 9(02) value 3.
+
+
+       *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+
+       *>--- declaração de tela
+       screen section.
+
+
+       01  sc-tela-principal.
+           05  blank screen.
+           05  line 01 col 04 value    " ---- Sistemas De Cadastros -----  ".
+           05  line 04 col 05 value    "MENU                              ".
+           05  line 05 col 06 value    "( )Cadastro Do Aluno              ".
+           05  line 06 col 06 value    "( )Cadastrar Notas                ".
+           05  line 07 col 06 value    "( )Situacao Do Aluno              ".
+           05  line 08 col 06 value    "( )Situacao Do Aluno - Sequencial ".
+           05  line 09 col 06 value    "( )Deletar Um Registro            ".
+           05  line 10 col 06 value    "( )Editar Registro                ".
+           05  line 11 col 06 value    "( )Sair                           ".
+
+
+           05  sc-cada-alunos              line 05 col 07 pic x(01) using ws-cadastrar-alunos.
+           05  sc-cada-notas               line 06 col 07 pic x(01) using ws-cadastrar-notas.
+           05  sc-cons                     line 07 col 07 pic x(01) using ws-consultar-situacao.
+           05  sc-consul-sit-sequencial    line 08 col 07 pic x(01) using ws-consul-sit-sequencial.
+           05  sc-deletar-registro         line 09 col 07 pic x(01) using ws-deletar-registro.
+           05  sc-editar-registro          line 10 col 07 pic x(01) using ws-editar-registro.
+           05  sc-fim                      line 11 col 07 pic x(01) using ws-sair.
+
+
+       01  sc-cadastar-alunos.
+           05  blank screen.
+           05  line 01 col 05 value    "------------ Cadastro de Alunos ----------".
+           05  line 02 col 05 value    "Codigo Aluno:                             ".
+           05  line 03 col 05 value    "Nome Aluno:                               ".
+           05  line 04 col 05 value    "Endereco:                                 ".
+           05  line 05 col 05 value    "Nome Da Mae:                              ".
+           05  line 06 col 05 value    "Nome Do Pai:                              ".
+           05  line 07 col 05 value    "Telefone:                                 ".
+           05  line 08 col 05 value    "Turma:                                    ".
+           05  line 09 col 05 value    "  Deseja cadastrar outro aluno(s/n)?( )   ".
+           05  line 10 col 05 value    "                                          ".
+           05  line 11 col 05 value    "                                          ".
+           05  line 12 col 05 value    "                                          ".
+           05  line 13 col 05 value    "__________________________________________".
+
+
+           05  sc-mensagem             line 11 col 05 pic x(40) from  ws-mensagem foreground-color 12.
+
+
+           05  sc-cod-aluno            line 02 col 20 pic 9(04) from  ws-cod-aluno.
+           05  sc-nome-do-aluno        line 03 col 20 pic a(25) using ws-nome-aluno.
+           05  sc-endereco-aluno       line 04 col 20 pic x(25) using ws-endereco.
+           05  sc-nome-mae-aluno       line 05 col 20 pic a(25) using ws-nome-mae.
+           05  sc-nome-pai-aluno       line 06 col 20 pic a(25) using ws-nome-pai.
+           05  sc-telefone-aluno       line 07 col 20 pic x(15) using ws-telefone.
+           05  sc-turma-aluno          line 08 col 20 pic x(04) using ws-turma.
+           05  sc-menu-principal       line 09 col 42 pic x(01) using ws-menu-principal.
+
+
+       01  sc-tela-entrada-cod-aluno.
+           05  blank screen.
+           05  line 01 col 10 value    "  ---- Cadastro De Notas - Cod. Aluno  ----  ".
+           05  line 03 col 05 value    "Cod. Aluno:                                  ".
+           05  line 04 col 05 value    "  ou Nome Aluno:                             ".
+           05  line 05 col 05 value    "                                             ".
+           05  line 06 col 05 value    "                                             ".
+           05  line 07 col 05 value    "      Voltar para menu principal (s)? ( )    ".
+           05  line 08 col 05 value    "                                             ".
+           05  line 09 col 05 value    "                                             ".
+           05  line 10 col 05 value    "_____________________________________________".
+
+
+           05  sc-codigo-aluno         line 03 col 18 pic 9(04) using ws-cod-aluno.
+           05  sc-nome-busca           line 04 col 18 pic a(25) using ws-nome-busca.
+           05  sc-menu-principal       line 07 col 44 pic x(01) using ws-menu-principal.
+           05  sc-mensagem             line 09 col 05 pic x(40) from  ws-mensagem  foreground-color 12.
+           05  sc-men-ajuda            line 05 col 06 pic x(50) from  ws-men-ajuda foreground-color 10.
+
+
+       01  sc-tela-entrada-notas.
+           05  blank screen.
+           05  line 01 col 05 value    "------------ Cadastro de Notas ------------".
+           05  line 02 col 05 value    "Entre com as notas de:                     ".
+           05  line 03 col 05 value    "Disciplina (cod/nome):                     ".
+           05  line 05 col 05 value    "Nota 01:                                   ".
+           05  line 06 col 05 value    "Nota 02:                                   ".
+           05  line 07 col 05 value    "Nota 03:                                   ".
+           05  line 08 col 05 value    "Nota 04:                                   ".
+           05  line 09 col 05 value    "     - Apos cadastrar, aperte enter -      ".
+           05  line 10 col 05 value    "___________________________________________".
+
+
+           05  sc-nome-aluno           line 02 col 28 pic x(25)        from  ws-nome-aluno.
+           05  sc-cod-disciplina       line 03 col 28 pic 9(02)        using ws-cod-disciplina(ws-idx-disciplina).
+           05  sc-nome-disciplina      line 03 col 31 pic x(15)        using ws-nome-disciplina(ws-idx-disciplina).
+           05  sc-nota-01              line 05 col 14 pic z9,99        using ws-nota-01(ws-idx-disciplina).
+           05  sc-nota-02              line 06 col 14 pic z9,99        using ws-nota-02(ws-idx-disciplina).
+           05  sc-nota-03              line 07 col 14 pic z9,99        using ws-nota-03(ws-idx-disciplina).
+           05  sc-nota-04              line 08 col 14 pic z9,99        using ws-nota-04(ws-idx-disciplina).
+
+
+       01  sc-tela-consulta-cadastro.
+           05  blank screen.
+           05  line 01 col 10 value    " ---- Consulta Do Aluno - Cod. Aluno  ----   ".
+           05  line 03 col 05 value    "Cod. Aluno:                                  ".
+           05  line 04 col 05 value    "  ou Nome Aluno:                             ".
+           05  line 05 col 05 value    "                                             ".
+           05  line 07 col 05 value    "      Voltar para menu principal (s)? ( )    ".
+           05  line 08 col 05 value    "                                             ".
+           05  line 09 col 05 value    "                                             ".
+           05  line 10 col 05 value    "_____________________________________________".
+
+
+           05  sc-codigo-aluno         line 03 col 18 pic 9(04) using ws-cod-aluno.
+           05  sc-nome-busca           line 04 col 18 pic a(25) using ws-nome-busca.
+           05  sc-menu-principal       line 07 col 44 pic x(01) using ws-menu-principal.
+           05  sc-mensagem             line 09 col 05 pic x(40) from  ws-mensagem  foreground-color 12.
+           05  sc-men-ajuda            line 05 col 06 pic x(50) from  ws-men-ajuda foreground-color 10.
+
+
+
+       01  sc-tela-dados-aluno.
+           05  blank screen.
+           05  line 01 col 05 value    "------------ Situacao Do Aluno -----------".
+           05  line 02 col 05 value    "Codigo Aluno:                             ".
+           05  line 03 col 05 value    "Nome Aluno:                               ".
+           05  line 04 col 05 value    "Endereco:                                 ".
+           05  line 05 col 05 value    "Nome Da Mae:                              ".
+           05  line 06 col 05 value    "Nome Do Pai:                              ".
+           05  line 07 col 05 value    "Telefone:                                 ".
+           05  line 08 col 05 value    "Turma:                                    ".
+           05  line 09 col 05 value    "Disciplina      N01   N02   N03   N04   Media Situacao".
+           05  line 10 col 05 value    "                                                      ".
+           05  line 11 col 05 value    "                                                      ".
+           05  line 12 col 05 value    "                                                      ".
+           05  line 13 col 05 value    "Media Geral:                                        ".
+           05  line 15 col 05 value    "       Situacao:                          ".
+           05  line 16 col 05 value    "                                          ".
+           05  line 17 col 05 value    "                                          ".
+           05  line 18 col 05 value    "__________________________________________".
+
+
+           05  sc-cod-aluno            line 02 col 20 pic 9(04) from  ws-cod-aluno.
+           05  sc-nome-do-aluno        line 03 col 20 pic a(25) from ws-nome-aluno.
+           05  sc-endereco-aluno       line 04 col 20 pic x(25) from ws-endereco.
+           05  sc-nome-mae-aluno       line 05 col 20 pic a(25) from ws-nome-mae.
+           05  sc-nome-pai-aluno       line 06 col 20 pic a(25) from ws-nome-pai.
+           05  sc-telefone-aluno       line 07 col 20 pic x(15) from ws-telefone.
+           05  sc-turma-aluno          line 08 col 20 pic x(04) from ws-turma.
+
+           05  sc-nome-disc-1          line 10 col 05 pic x(15) from ws-nome-disciplina(1).
+           05  sc-nota-01-1            line 10 col 21 pic z9,99 from ws-nota-01(1).
+           05  sc-nota-02-1            line 10 col 27 pic z9,99 from ws-nota-02(1).
+           05  sc-nota-03-1            line 10 col 33 pic z9,99 from ws-nota-03(1).
+           05  sc-nota-04-1            line 10 col 39 pic z9,99 from ws-nota-04(1).
+           05  sc-media-disc-1         line 10 col 45 pic z9,99 from ws-media-disc(1).
+           05  sc-situacao-disc-1      line 10 col 51 pic x(09) from ws-situacao-disc(1).
+
+           05  sc-nome-disc-2          line 11 col 05 pic x(15) from ws-nome-disciplina(2).
+           05  sc-nota-01-2            line 11 col 21 pic z9,99 from ws-nota-01(2).
+           05  sc-nota-02-2            line 11 col 27 pic z9,99 from ws-nota-02(2).
+           05  sc-nota-03-2            line 11 col 33 pic z9,99 from ws-nota-03(2).
+           05  sc-nota-04-2            line 11 col 39 pic z9,99 from ws-nota-04(2).
+           05  sc-media-disc-2         line 11 col 45 pic z9,99 from ws-media-disc(2).
+           05  sc-situacao-disc-2      line 11 col 51 pic x(09) from ws-situacao-disc(2).
+
+           05  sc-nome-disc-3          line 12 col 05 pic x(15) from ws-nome-disciplina(3).
+           05  sc-nota-01-3            line 12 col 21 pic z9,99 from ws-nota-01(3).
+           05  sc-nota-02-3            line 12 col 27 pic z9,99 from ws-nota-02(3).
+           05  sc-nota-03-3            line 12 col 33 pic z9,99 from ws-nota-03(3).
+           05  sc-nota-04-3            line 12 col 39 pic z9,99 from ws-nota-04(3).
+           05  sc-media-disc-3         line 12 col 45 pic z9,99 from ws-media-disc(3).
+           05  sc-situacao-disc-3      line 12 col 51 pic x(09) from ws-situacao-disc(3).
+
+           05  sc-media                line 13 col 18 pic z9,99 from ws-media.
+           05  sc-mensagem             line 15 col 22 pic x(12) from ws-mensagem-sit foreground-color 11.
+           05  sc-mensagem02           line 17 col 12 pic x(40) from ws-mensagem-enter.
+
+
+       01  sc-tela-dados-aluno-02.
+           05  blank screen.
+           05  line 01 col 05 value    "------------ Situacao Do Aluno -----------".
+           05  line 02 col 05 value    "Codigo Aluno:                             ".
+           05  line 03 col 05 value    "Nome Aluno:                               ".
+           05  line 04 col 05 value    "Endereco:                                 ".
+           05  line 05 col 05 value    "Nome Da Mae:                              ".
+           05  line 06 col 05 value    "Nome Do Pai:                              ".
+           05  line 07 col 05 value    "Telefone:                                 ".
+           05  line 08 col 05 value    "Turma:                                    ".
+           05  line 09 col 05 value    "Disciplina      N01   N02   N03   N04   Media Situacao".
+           05  line 10 col 05 value    "                                                      ".
+           05  line 11 col 05 value    "                                                      ".
+           05  line 12 col 05 value    "                                                      ".
+           05  line 13 col 05 value    "Media Geral:                                        ".
+           05  line 15 col 05 value    "       Situacao:                          ".
+           05  line 17 col 05 value    "                                          ".
+           05  line 18 col 05 value    "                                          ".
+           05  line 19 col 05 value    "__________________________________________".
+
+
+           05  sc-cod-aluno            line 02 col 20 pic 9(04) from  ws-cod-aluno.
+           05  sc-nome-do-aluno        line 03 col 20 pic a(25) from  ws-nome-aluno.
+           05  sc-endereco-aluno       line 04 col 20 pic x(25) from  ws-endereco.
+           05  sc-nome-mae-aluno       line 05 col 20 pic a(25) from  ws-nome-mae.
+           05  sc-nome-pai-aluno       line 06 col 20 pic a(25) from  ws-nome-pai.
+           05  sc-telefone-aluno       line 07 col 20 pic x(15) from  ws-telefone.
+           05  sc-turma-aluno          line 08 col 20 pic x(04) from  ws-turma.
+
+           05  sc-nome-disc-1          line 10 col 05 pic x(15) from ws-nome-disciplina(1).
+           05  sc-nota-01-1            line 10 col 21 pic z9,99 from ws-nota-01(1).
+           05  sc-nota-02-1            line 10 col 27 pic z9,99 from ws-nota-02(1).
+           05  sc-nota-03-1            line 10 col 33 pic z9,99 from ws-nota-03(1).
+           05  sc-nota-04-1            line 10 col 39 pic z9,99 from ws-nota-04(1).
+           05  sc-media-disc-1         line 10 col 45 pic z9,99 from ws-media-disc(1).
+           05  sc-situacao-disc-1      line 10 col 51 pic x(09) from ws-situacao-disc(1).
+
+           05  sc-nome-disc-2          line 11 col 05 pic x(15) from ws-nome-disciplina(2).
+           05  sc-nota-01-2            line 11 col 21 pic z9,99 from ws-nota-01(2).
+           05  sc-nota-02-2            line 11 col 27 pic z9,99 from ws-nota-02(2).
+           05  sc-nota-03-2            line 11 col 33 pic z9,99 from ws-nota-03(2).
+           05  sc-nota-04-2            line 11 col 39 pic z9,99 from ws-nota-04(2).
+           05  sc-media-disc-2         line 11 col 45 pic z9,99 from ws-media-disc(2).
+           05  sc-situacao-disc-2      line 11 col 51 pic x(09) from ws-situacao-disc(2).
+
+           05  sc-nome-disc-3          line 12 col 05 pic x(15) from ws-nome-disciplina(3).
+           05  sc-nota-01-3            line 12 col 21 pic z9,99 from ws-nota-01(3).
+           05  sc-nota-02-3            line 12 col 27 pic z9,99 from ws-nota-02(3).
+           05  sc-nota-03-3            line 12 col 33 pic z9,99 from ws-nota-03(3).
+           05  sc-nota-04-3            line 12 col 39 pic z9,99 from ws-nota-04(3).
+           05  sc-media-disc-3         line 12 col 45 pic z9,99 from ws-media-disc(3).
+           05  sc-situacao-disc-3      line 12 col 51 pic x(09) from ws-situacao-disc(3).
+
+           05  sc-media                line 13 col 18 pic z9,99 from ws-media.
+           05  sc-mensagem             line 15 col 22 pic x(12) from  ws-mensagem-sit foreground-color 11.
+           05  sc-mensagem02           line 17 col 12 pic x(40) from  ws-mensagem-enter.
+           05  sc-mensagem-02          line 18 col 02 pic x(40) from  ws-mensagem-02.
+           05  sc-leitura-voltar       line 18 col 43 pic x(01) using ws-sair-sit-aluno.
+
+
+       01  sc-tela-deletar-aluno.
+           05  blank screen.
+           05  line 01 col 10 value    " ----- Deletar Registro - Cod. Aluno -----   ".
+           05  line 03 col 05 value    "Cod. Aluno:                                  ".
+           05  line 04 col 05 value    "  ou Nome Aluno:                             ".
+           05  line 05 col 05 value    "                                             ".
+           05  line 07 col 05 value    "      Voltar para menu principal (s)? ( )    ".
+           05  line 08 col 05 value    "                                             ".
+           05  line 09 col 05 value    "                                             ".
+           05  line 10 col 05 value    "_____________________________________________".
+
+
+           05  sc-codigo-aluno         line 03 col 18 pic 9(04) using ws-cod-aluno.
+           05  sc-nome-busca           line 04 col 18 pic a(25) using ws-nome-busca.
+           05  sc-menu-principal       line 07 col 44 pic x(01) using ws-menu-principal.
+           05  sc-mensagem             line 09 col 05 pic x(40) from  ws-mensagem  foreground-color 12.
+           05  sc-men-ajuda            line 05 col 06 pic x(50) from  ws-men-ajuda foreground-color 10.
+
+
+       01  sc-tela-cod-alterar-dados.
+           05  blank screen.
+           05  line 01 col 10 value    " ------ Alterar Dados - Cod. Aluno -------   ".
+           05  line 03 col 05 value    "Cod. Aluno:                                  ".
+           05  line 04 col 05 value    "  ou Nome Aluno:                             ".
+           05  line 05 col 05 value    "                                             ".
+           05  line 07 col 05 value    "      Voltar para menu principal (s)? ( )    ".
+           05  line 08 col 05 value    "                                             ".
+           05  line 09 col 05 value    "                                             ".
+           05  line 10 col 05 value    "_____________________________________________".
+
+           05  sc-codigo-aluno         line 03 col 18 pic 9(04) using ws-cod-aluno.
+           05  sc-nome-busca           line 04 col 18 pic a(25) using ws-nome-busca.
+           05  sc-menu-principal       line 07 col 44 pic x(01) using ws-menu-principal.
+           05  sc-mensagem             line 09 col 05 pic x(40) from  ws-mensagem  foreground-color 12.
+           05  sc-men-ajuda            line 05 col 06 pic x(50) from  ws-men-ajuda foreground-color 10.
+
+
+
+       01  sc-tela-alterar-dados.
+           05  blank screen.
+           05  line 01 col 05 value    "--------- Alterar Dados Do Aluno ---------".
+           05  line 02 col 05 value    "Codigo Aluno:                             ".
+           05  line 03 col 05 value    "Nome Aluno:                               ".
+           05  line 04 col 05 value    "Endereco:                                 ".
+           05  line 05 col 05 value    "Nome Da Mae:                              ".
+           05  line 06 col 05 value    "Nome Do Pai:                              ".
+           05  line 07 col 05 value    "Telefone:                                 ".
+           05  line 08 col 05 value    "Turma:                                    ".
+           05  line 09 col 05 value    "Disciplina (cod/nome):                    ".
+           05  line 10 col 05 value    "Nota 01:                                  ".
+           05  line 11 col 05 value    "Nota 02:                                  ".
+           05  line 12 col 05 value    "Nota 03:                                  ".
+           05  line 13 col 05 value    "Nota 04:                                  ".
+           05  line 16 col 05 value    "__________________________________________".
+
+
+           05  sc-cod-aluno            line 02 col 20 pic 9(04) from   ws-cod-aluno.
+           05  sc-nome-do-aluno        line 03 col 20 pic a(25) using  ws-nome-aluno.
+           05  sc-endereco-aluno       line 04 col 20 pic x(25) using  ws-endereco.
+           05  sc-nome-mae-aluno       line 05 col 20 pic a(25) using  ws-nome-mae.
+           05  sc-nome-pai-aluno       line 06 col 20 pic a(25) using  ws-nome-pai.
+           05  sc-telefone-aluno       line 07 col 20 pic x(15) using  ws-telefone.
+           05  sc-turma-aluno          line 08 col 20 pic x(04) using  ws-turma.
+      *>--- codigo/nome da disciplina apenas informativos (somente disciplina 1
+      *>    e editada nesta tela; para as demais, use Cadastrar Notas)
+           05  sc-cod-disciplina       line 09 col 28 pic 9(02) from   ws-cod-disciplina(1).
+           05  sc-nome-disciplina      line 09 col 31 pic x(15) from   ws-nome-disciplina(1).
+           05  sc-nota-01              line 10 col 20 pic z9,99 using  ws-nota-01(1).
+           05  sc-nota-02              line 11 col 20 pic z9,99 using  ws-nota-02(1).
+           05  sc-nota-03              line 12 col 20 pic z9,99 using  ws-nota-03(1).
+           05  sc-nota-04              line 13 col 20 pic z9,99 using  ws-nota-04(1).
+
+
+       *>--- declaracao do corpo do programa
+       procedure division.
+
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializacao section.
+
+
+           open i-o arqRegistros *> open i-o abre o arquivo para leitura e escrita
+           if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 then
+               move 1                                             to ws-msn-erro-ofsset
+               move ws-fs-arqRegistros                            to ws-msn-erro-cod
+               move "Erro ao inicializar arqRegistros!"           to ws-msn-erro-text
+               perform finaliza-anormal
+
+           end-if
+
+           *>-- abre o log de auditoria em modo extend (grava no final, sem apagar
+           *>   historico); optional, entao na primeira execucao (arquivo ainda
+           *>   nao existe) o proprio OPEN EXTEND o cria e devolve status 05
+           open extend arqLogAlteracoes
+           if ws-fs-arqLog <> 00 and ws-fs-arqLog <> 05 then
+               move 14                                            to ws-msn-erro-ofsset
+               move ws-fs-arqLog                                  to ws-msn-erro-cod
+               move "Erro ao abrir arqLogAlteracoes!"              to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform ler-parametros
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Processamento
+      *>------------------------------------------------------------------------
+       processamento section.
+
+
+           perform until ws-sair = "X" or ws-sair = "x"
+
+               move space to ws-cadastrar-alunos
+               move space to ws-cadastrar-notas
+               move space to ws-consultar-situacao
+               move space to ws-consul-sit-sequencial
+               move space to ws-deletar-registro
+               move space to ws-editar-registro
+               set ws-n-voltar-p-menu to true
+
+               display sc-tela-principal
+               accept  sc-tela-principal
+
+               *>-- cadastrar alunos
+               if ws-cadastrar-alunos = "X" or ws-cadastrar-alunos = "x" then
+
+                   set ws-voltar-p-menu to true  *>tratamento para funcionar o perform abaixo
+                   perform until ws-n-voltar-p-menu
+                       perform buscar-prox-cod
+                       perform cadastro_aluno
+                   end-perform
+
+               else
+               *>-- cadastrar notas
+               if ws-cadastrar-notas = "X" or ws-cadastrar-notas = "x" then
+
+                   perform cadastrar_notas
+
+               else
+               *>-- consultar cadastro com key
+               if ws-consultar-situacao = "X" or ws-consultar-situacao = "x" then
+
+                   perform consulta-cadastro
+
+               else
+               *>-- consultar cadastro sequencial(next)
+               if ws-consul-sit-sequencial = "X" or ws-consul-sit-sequencial = "x" then
+
+                   move space to ws-sair-sit-aluno
+                   perform con-cadastro-sequencial
+
+               else
+               *>-- deletar registro
+               if ws-deletar-registro = "X" or ws-deletar-registro = "x" then
+
+                   perform deletar-registro
+                   move fd-registros-alunos to ws-registros-alunos
+
+               else
+               *>-- editar registro
+               if ws-editar-registro = "X" or ws-editar-registro = "x" then
+
+                   perform alterar-dados
+
+               end-if
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+
+
+
+      *>------------------------------------------------------------------------
+      *>  buscar proximo codigo
+      *>------------------------------------------------------------------------
+       buscar-prox-cod section.
+
+           move space to ws-menu-principal
+           *>definindo onde o arqRegistros começa
+           move 1 to fd-cod-aluno
+           read arqRegistros
+
+           if ws-fs-arqRegistros = 0 then
+               perform until ws-fs-arqRegistros = 10
+
+                   *>ler arquivo sequencialmente e add um no fs-cod-aluno
+                   read arqRegistros next
+
+                   if ws-fs-arqRegistros <> 0 and ws-fs-arqRegistros <> 10 then
+                       move 2                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistros                     to ws-msn-erro-cod
+                       move "Erro ao ler no arqRegistros!"         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+               end-perform
+               move fd-cod-aluno to ws-cod-aluno
+               add 1 to ws-cod-aluno
+           else
+               if ws-fs-arqRegistros = 23 then
+                   move 1 to ws-cod-aluno
+               else
+                   move 3                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqRegistros                     to ws-msn-erro-cod
+                   move "Erro ao ler no arqRegistros!"         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-if
+
+
+           .
+       buscar-prox-cod-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Buscar aluno pelo nome (chave alternativa fd-nome-aluno) - usada pelas
+      *>  telas de consulta/exclusao/edicao quando o usuario nao sabe o codigo.
+      *>  Retenta em caso de status 51 (registro bloqueado), igual a
+      *>  ler-registro-com-retry faz para a busca por codigo. Como a chave
+      *>  alternativa permite duplicatas, confere se existe mais de um aluno
+      *>  com o mesmo nome e avisa o chamador em ws-nome-duplicado, para que
+      *>  ele nao apague/altere as cegas o aluno errado.
+      *>------------------------------------------------------------------------
+       busca-por-nome section.
+
+
+           move "n"            to ws-nome-duplicado-flag
+           move ws-nome-busca to fd-nome-aluno
+           move 1             to ws-tentativas-lock
+           read arqRegistros key is fd-nome-aluno
+               invalid key
+                   continue
+           end-read
+
+           perform until ws-fs-arqRegistros <> 51
+                      or ws-tentativas-lock  >= ws-max-tentativas-lock
+
+               add 1               to ws-tentativas-lock
+               move ws-nome-busca  to fd-nome-aluno
+               read arqRegistros key is fd-nome-aluno
+                   invalid key
+                       continue
+               end-read
+
+           end-perform
+
+           if ws-fs-arqRegistros = 0 then
+
+               *>-- avanca um registro pela chave alternativa e confere se ele
+               *>   tambem tem o mesmo nome; se tiver, ha mais de um aluno com
+               *>   este nome cadastrado
+               read arqRegistros next record
+                   at end
+                       continue
+               end-read
+
+               if fd-nome-aluno = ws-nome-busca then
+                   set ws-nome-duplicado to true
+               end-if
+
+               *>-- restaura o primeiro registro encontrado (o READ NEXT acima
+               *>   moveu o cursor e sobrescreveu a area de registro)
+               move ws-nome-busca to fd-nome-aluno
+               read arqRegistros key is fd-nome-aluno
+                   invalid key
+                       continue
+               end-read
+
+           end-if
+
+
+           .
+       busca-por-nome-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Ler registro por codigo, retentando algumas vezes quando o arquivo
+      *>  devolve status 51 (registro bloqueado por outro usuario, lock mode
+      *>  is automatic) em vez de desistir na primeira tentativa. Espera que
+      *>  o chamador ja tenha movido o codigo procurado para ws-cod-aluno.
+      *>------------------------------------------------------------------------
+       ler-registro-com-retry section.
+
+
+           move ws-cod-aluno to fd-cod-aluno
+           move 1            to ws-tentativas-lock
+           read arqRegistros
+
+           perform until ws-fs-arqRegistros <> 51
+                      or ws-tentativas-lock  >= ws-max-tentativas-lock
+
+               add 1              to ws-tentativas-lock
+               move ws-cod-aluno  to fd-cod-aluno
+               read arqRegistros
+
+           end-perform
+
+
+           .
+       ler-registro-com-retry-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Ler parametros de avaliacao (nota de corte e pesos das notas) de
+      *>  arqParametros. Se o arquivo nao existir (status 05), assume a nota
+      *>  de corte tradicional (6,00) e pesos iguais (1,00) para as 4 notas,
+      *>  para nao quebrar instalacoes que ainda nao criaram o arquivo.
+      *>------------------------------------------------------------------------
+       ler-parametros section.
+
+
+           open input arqParametros
+
+           if ws-fs-arqParametros = 05 then
+
+               move 6,00 to ws-par-media-corte
+               move 1,00 to ws-par-peso-nota-01
+               move 1,00 to ws-par-peso-nota-02
+               move 1,00 to ws-par-peso-nota-03
+               move 1,00 to ws-par-peso-nota-04
+
+           else
+               if ws-fs-arqParametros <> 00 then
+                   move 18                                            to ws-msn-erro-ofsset
+                   move ws-fs-arqParametros                           to ws-msn-erro-cod
+                   move "Erro ao abrir arqParametros!"                to ws-msn-erro-text
+                   perform finaliza-anormal
+
+               else
+                   read arqParametros
+                   if ws-fs-arqParametros <> 00 then
+                       move 19                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqParametros                           to ws-msn-erro-cod
+                       move "Erro ao ler arqParametros!"                  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       move par-parametros to ws-parametros
+                   end-if
+
+               end-if
+           end-if
+
+           compute ws-soma-pesos-notas = ws-par-peso-nota-01
+                                        + ws-par-peso-nota-02
+                                        + ws-par-peso-nota-03
+                                        + ws-par-peso-nota-04
+
+           *>-- soma dos pesos e o divisor da media ponderada em somar-notas;
+           *>   se o parametros01.txt vier com todos os pesos zerados, aborta
+           *>   com mensagem clara em vez de deixar o COMPUTE de somar-notas
+           *>   estourar em divisao por zero
+           if ws-soma-pesos-notas <= 0 then
+               move 21                                          to ws-msn-erro-ofsset
+               move 0                                            to ws-msn-erro-cod
+               move "Soma dos pesos das notas e zero!"           to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       ler-parametros-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Registrar log de auditoria - grava data/hora, codigo do aluno,
+      *>  operacao realizada e notas antigas/novas no arqLogAlteracoes.
+      *>  Chamado por cadastro_aluno, cadastrar_notas, alterar-dados e
+      *>  deletar-registro logo apos cada WRITE/REWRITE/DELETE bem sucedido.
+      *>  Espera que o chamador ja tenha preenchido ws-log-operacao,
+      *>  ws-log-notas-antigas e ws-log-notas-novas.
+      *>------------------------------------------------------------------------
+       registrar-log section.
+
+
+           accept log-data       from date yyyymmdd
+           accept log-hora       from time
+           move   ws-cod-aluno   to log-cod-aluno
+           move   ws-log-operacao      to log-operacao
+           move   ws-log-notas-antigas to log-notas-antigas
+           move   ws-log-notas-novas   to log-notas-novas
+
+           write log-registro-alteracao
+
+           if ws-fs-arqLog <> 00 then
+               move 15                                        to ws-msn-erro-ofsset
+               move ws-fs-arqLog                               to ws-msn-erro-cod
+               move "Erro ao gravar arqLogAlteracoes!"         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       registrar-log-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Formatar as notas de todas as disciplinas em texto, para o log de
+      *>  auditoria - usa os valores atuais de ws-nota-01/02/03/04 de cada
+      *>  disciplina; o chamador copia o resultado (ws-log-notas-fmt) para
+      *>  ws-log-notas-antigas ou ws-log-notas-novas conforme o momento
+      *>------------------------------------------------------------------------
+       formatar-notas-log section.
+
+
+           move space to ws-log-notas-fmt
+           move 1     to ws-log-ptr
+
+           perform varying ws-idx-disciplina from 1 by 1
+                   until ws-idx-disciplina > ws-quant-disciplinas
+
+               *>-- edita cada nota (pic z9,99) antes de fazer o STRING, pois o
+               *>   STRING nao aplica o decimal-point is comma como o DISPLAY
+               *>   faz - sem isto uma nota 9,50 sairia como o digito puro "0950"
+               move ws-nota-01(ws-idx-disciplina) to ws-log-nota
+               string "D" ws-idx-disciplina ":" ws-log-nota "/"
+                   delimited by size into ws-log-notas-fmt
+                       with pointer ws-log-ptr
+
+               move ws-nota-02(ws-idx-disciplina) to ws-log-nota
+               string ws-log-nota "/"
+                   delimited by size into ws-log-notas-fmt
+                       with pointer ws-log-ptr
+
+               move ws-nota-03(ws-idx-disciplina) to ws-log-nota
+               string ws-log-nota "/"
+                   delimited by size into ws-log-notas-fmt
+                       with pointer ws-log-ptr
+
+               move ws-nota-04(ws-idx-disciplina) to ws-log-nota
+               string ws-log-nota " "
+                   delimited by size into ws-log-notas-fmt
+                       with pointer ws-log-ptr
+
+           end-perform
+
+
+           .
+       formatar-notas-log-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Conferir dados do cadastro de aluno - rejeita nome em branco e
+      *>  telefone que nao parece numero de telefone (poucos digitos)
+      *>------------------------------------------------------------------------
+       conferir-dados-aluno section.
+
+
+           set ws-cadastro-ok to true
+
+           if ws-nome-aluno = space then
+               move "n" to ws-cadastro-valido
+               move "Nome do aluno nao pode ficar em branco!" to ws-mensagem
+
+           else
+               move 0 to ws-qtd-digitos-telefone
+               perform varying ws-i-telefone from 1 by 1
+                       until ws-i-telefone > 15
+                   if ws-telefone(ws-i-telefone:1) is numeric then
+                       add 1 to ws-qtd-digitos-telefone
+                   end-if
+               end-perform
+
+               if ws-telefone = space or ws-qtd-digitos-telefone < 8 then
+                   move "n" to ws-cadastro-valido
+                   move "Telefone invalido! Minimo 8 digitos." to ws-mensagem
+               end-if
+           end-if
+
+
+           .
+       conferir-dados-aluno-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Cadastrar alunos
+      *>------------------------------------------------------------------------
+       cadastro_aluno section.
+
+
+           move space to ws-nome-aluno
+           move space to ws-endereco
+           move space to ws-nome-mae
+           move space to ws-nome-pai
+           move space to ws-telefone
+           move space to ws-turma
+           move "n" to ws-cadastro-valido
+
+           *>-- limpa a tabela de disciplinas do aluno novo (notas sao lancadas depois, em cadastrar_notas)
+           perform varying ws-idx-disciplina from 1 by 1
+                   until ws-idx-disciplina > ws-quant-disciplinas
+               move 0     to ws-cod-disciplina(ws-idx-disciplina)
+               move space to ws-nome-disciplina(ws-idx-disciplina)
+               move 0     to ws-nota-01(ws-idx-disciplina)
+               move 0     to ws-nota-02(ws-idx-disciplina)
+               move 0     to ws-nota-03(ws-idx-disciplina)
+               move 0     to ws-nota-04(ws-idx-disciplina)
+           end-perform
+
+           perform until ws-cadastro-ok
+
+               *>-- entrada aluno
+               display sc-cadastar-alunos
+               accept  sc-cadastar-alunos
+
+               *>-- rejeita nome em branco ou telefone que nao parece telefone
+               move space to ws-mensagem
+               perform conferir-dados-aluno
+
+           end-perform
+
+           move ws-registros-alunos to fd-registros-alunos
+           write fd-registros-alunos
+
+           if ws-fs-arqRegistros  <> 00 then
+               move 4                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRegistros                     to ws-msn-erro-cod
+               move "Erro ao gravar no arqRegistros!"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           *>-- registra no log de auditoria o cadastro do novo aluno
+           move "CADASTRO"     to ws-log-operacao
+           move space          to ws-log-notas-antigas
+           perform formatar-notas-log
+           move ws-log-notas-fmt to ws-log-notas-novas
+           perform registrar-log
+
+
+           .
+       cadastro_aluno-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Cadastrar notas
+      *>------------------------------------------------------------------------
+       cadastrar_notas section.
+
+
+           perform until ws-voltar-p-menu
+
+               move space to ws-menu-principal
+               move 0 to ws-cod-aluno
+               move space to ws-nome-busca
+               move "n"   to ws-nome-duplicado-flag
+
+               display sc-tela-entrada-cod-aluno
+               accept  sc-tela-entrada-cod-aluno
+               move space to ws-mensagem
+
+               if ws-voltar-p-menu then *>tratamento: caso o usuario digite, ao mesmo tempo, o cod e "s" para voltar p menu, volta imediatamente p menu principal
+                   next sentence
+               else
+                   if ws-cod-aluno = 0 and ws-nome-busca <> space then
+                       perform busca-por-nome
+                   else
+                       perform ler-registro-com-retry
+                   end-if
+
+                   if ws-fs-arqRegistros = 51 then *>registro bloqueado por outro usuario apos as tentativas
+
+                       move "Registro em uso, tente novamente!" to ws-mensagem
+
+                   else
+                   if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 and ws-fs-arqRegistros <> 23 then
+                       move 5                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistros                 to ws-msn-erro-cod
+                       move "Erro ao ler arqRegistros!"        to ws-msn-erro-text
+                       perform finaliza-anormal
+
+                   else
+                       if ws-fs-arqRegistros = 23 then *>não cadastro no codigo/nome de entrada do usuario
+
+                           move "Codigo invalido!" to ws-mensagem
+
+                       else
+                       if ws-fs-arqRegistros = 0 then
+
+                       if ws-nome-duplicado then
+
+                           move "Nome duplicado, informe o codigo!" to ws-mensagem
+
+                       else
+
+                           move space to ws-mensagem
+                           move fd-cod-aluno to ws-cod-aluno
+                           move fd-registros-alunos to ws-registros-alunos
+
+                           *>-- guarda as notas antigas de todas as disciplinas para o log,
+                           *>   antes do accept abaixo sobrescreve-las
+                           perform formatar-notas-log
+                           move ws-log-notas-fmt to ws-log-notas-antigas
+
+                           *>-- entrada das notas, uma disciplina de cada vez
+                           perform varying ws-idx-disciplina from 1 by 1
+                                   until ws-idx-disciplina > ws-quant-disciplinas
+
+                               display sc-tela-entrada-notas
+                               accept  sc-tela-entrada-notas
+
+                               *>conferir se notas são menor que 10
+                               perform conferir-tamanho-notas
+
+                           end-perform
+
+                           move  ws-registros-alunos to fd-registros-alunos
+                           move 1                    to ws-tentativas-lock
+                           rewrite fd-registros-alunos
+
+                           perform until ws-fs-arqRegistros <> 51
+                                      or ws-tentativas-lock  >= ws-max-tentativas-lock
+
+                               add 1 to ws-tentativas-lock
+                               rewrite fd-registros-alunos
+
+                           end-perform
+
+                           if ws-fs-arqRegistros = 51 then
+
+                               move "Registro em uso, tente novamente!" to ws-mensagem
+
+                           else
+                           if ws-fs-arqRegistros  <> 00 then
+                               move 6                                      to ws-msn-erro-ofsset
+                               move ws-fs-arqRegistros                     to ws-msn-erro-cod
+                               move "Erro ao gravar no arqRegistros!"      to ws-msn-erro-text
+                               perform finaliza-anormal
+                           else
+
+                               *>-- registra no log de auditoria o lancamento de notas
+                               move "NOTAS" to ws-log-operacao
+                               perform formatar-notas-log
+                               move ws-log-notas-fmt to ws-log-notas-novas
+                               perform registrar-log
+
+                           end-if
+                           end-if
+
+                       end-if
+
+                       end-if
+
+               end-if
+               end-if
+
+               end-if
+
+           end-perform
+
+
+           .
+       cadastrar_notas-exit.
+           exit.
+
+
+
+      *>------------------------------------------------------------------------
+      *>  Conferir se nota é até 10
+      *>------------------------------------------------------------------------
+       conferir-tamanho-notas section.
+
+
+           *> parametro de adequação (disciplina sendo digitada no momento)
+           if ws-nota-01(ws-idx-disciplina) >= 10,00 then
+               move 0 to ws-nota-01(ws-idx-disciplina)
+           end-if
+           if ws-nota-02(ws-idx-disciplina) >= 10,00 then
+               move 0 to ws-nota-02(ws-idx-disciplina)
+           end-if
+           if ws-nota-03(ws-idx-disciplina) >= 10,00 then
+               move 0 to ws-nota-03(ws-idx-disciplina)
+           end-if
+           if ws-nota-04(ws-idx-disciplina) >= 10,00 then
+               move 0 to ws-nota-04(ws-idx-disciplina)
+           end-if
+
+
+           .
+       conferir-tamanho-notas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Consultar cadastro/situacao do aluno
+      *>------------------------------------------------------------------------
+       consulta-cadastro section.
+
+           perform until ws-voltar-p-menu
+
+           move space to ws-menu-principal
+           move 0 to ws-cod-aluno
+           move 0 to ws-media
+           move space to ws-nome-busca
+
+           *>-- tela entrada codigo para consulta
+           display sc-tela-consulta-cadastro
+           accept  sc-tela-consulta-cadastro
+
+           if ws-voltar-p-menu then *>tratamento: caso o usuario digite, ao mesmo tempo, o cod e "s" para voltar p menu, volta imediatamente p menu principal
+               next sentence
+           else
+               if ws-cod-aluno = 0 and ws-nome-busca <> space then
+                   perform busca-por-nome
+               else
+                   perform ler-registro-com-retry
+               end-if
+
+               if ws-fs-arqRegistros = 51 then *>registro bloqueado por outro usuario apos as tentativas
+
+                   move "Registro em uso, tente novamente!" to ws-mensagem
+
+               else
+               if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 and ws-fs-arqRegistros <> 23 then
+                   move 7                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqRegistros                 to ws-msn-erro-cod
+                   move "Erro ao ler arqRegistros!"        to ws-msn-erro-text
+                   perform finaliza-anormal
+
+               else
+                   if ws-fs-arqRegistros = 23 then *>não cadastro no codigo/nome de entrada do usuario
+
+                       move "Nao ha registros neste codigo!!" to ws-mensagem
+
+                   else
+                   if ws-fs-arqRegistros = 0 then
+
+                   if ws-nome-duplicado then
+
+                       move "Nome duplicado, informe o codigo!" to ws-mensagem
+
+                   else
+
+                       move space to ws-mensagem
+                       move fd-cod-aluno to ws-cod-aluno
+                       move fd-registros-alunos to ws-registros-alunos
+
+                       perform somar-notas
+
+                       display sc-tela-dados-aluno
+                       accept aux_erase
+
+                   end-if
+                   end-if
+               end-if
+               end-if
+
+           end-if
+
+           .
+       consulta-cadastro-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Somar notas - calcula a media e a situacao de cada disciplina e,
+      *>  a partir delas, a media geral do aluno (media das medias)
+      *>------------------------------------------------------------------------
+       somar-notas section.
+
+
+           move 0 to ws-media
+
+           perform varying ws-idx-disciplina from 1 by 1
+                   until ws-idx-disciplina > ws-quant-disciplinas
+
+               move 0 to ws-soma-notas
+
+               *>-- soma ponderada das notas da disciplina, pelos pesos de ws-parametros
+               compute ws-soma-notas =  ws-nota-01(ws-idx-disciplina) * ws-par-peso-nota-01
+                                      + ws-nota-02(ws-idx-disciplina) * ws-par-peso-nota-02
+                                      + ws-nota-03(ws-idx-disciplina) * ws-par-peso-nota-03
+                                      + ws-nota-04(ws-idx-disciplina) * ws-par-peso-nota-04
+
+               *>-- media e situacao da disciplina, contra a nota de corte configurada
+               compute ws-media-disc(ws-idx-disciplina) = ws-soma-notas/ws-soma-pesos-notas
+               if ws-media-disc(ws-idx-disciplina) >= ws-par-media-corte then
+                   move "Aprovado" to ws-situacao-disc(ws-idx-disciplina)
+               else
+                   move "Reprovado" to ws-situacao-disc(ws-idx-disciplina)
+               end-if
+
+               add ws-media-disc(ws-idx-disciplina) to ws-media
+
+           end-perform
+
+           *>-- media geral do aluno (media das medias das disciplinas)
+           compute ws-media = ws-media/ws-quant-disciplinas
+           if ws-media >= ws-par-media-corte then
+               move "Aprovado" to ws-mensagem-sit
+           else
+               move "Reprovado" to ws-mensagem-sit
+           end-if
+
+
+           .
+       somar-notas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Consultar cadastro de forma sequencial (next)
+      *>------------------------------------------------------------------------
+       con-cadastro-sequencial section.
+
+           close arqRegistros
+           move 1 to       fd-cod-aluno
+           move space to   ws-mensagem
+
+           perform until   ws-sair-sit
+
+               open i-o arqRegistros
+               read arqRegistros next
+               if  ws-fs-arqRegistros <> 0  then
+
+                  if ws-fs-arqRegistros = 10 then
+
+                      perform consultar-temp-sequencial-prev *>le o arquivo do primeiro registro até o ultimo
+
+                  else
+                      move 8                                                   to ws-msn-erro-ofsset
+                      move ws-fs-arqRegistros                                  to ws-msn-erro-cod
+                      move "Erro ao ler sequencialmente arqRegistros!"         to ws-msn-erro-text
+                      perform finaliza-anormal
+                  end-if
+
+               end-if
+
+               move  fd-registros-alunos       to  ws-registros-alunos
+               move  space to ws-mensagem-enter
+
+               perform somar-notas
+               move "Deseja consultar mais um aluno (S/N)?" to ws-mensagem-02
+
+               *>-- tela situacao aluno
+               display sc-tela-dados-aluno-02
+               accept  sc-tela-dados-aluno-02
+
+           end-perform
+
+           close arqRegistros
+           open i-o arqRegistros
+
+
+           .
+       con-cadastro-sequencial-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de consulta de temperatura  - lê o arquivo de forma sequencial
+      *>------------------------------------------------------------------------
+       consultar-temp-sequencial-prev section.
+
+
+           perform until ws-sair-sit
+
+               read arqRegistros previous
+               if  ws-fs-arqRegistros <> 0  then
+
+                  if ws-fs-arqRegistros = 10 then
+
+                      perform con-cadastro-sequencial *>le o arquivo de trás para frente
+
+                  else
+                      move 9                                                   to ws-msn-erro-ofsset
+                      move ws-fs-arqRegistros                                  to ws-msn-erro-cod
+                      move "Erro ao ler sequencialmente arqRegistros!"         to ws-msn-erro-text
+                      perform finaliza-anormal
+
+                  end-if
+
+               end-if
+
+               move  fd-registros-alunos       to  ws-registros-alunos
+               move  space to ws-mensagem-enter
+
+               perform somar-notas
+               move "Deseja consultar mais um aluno (S/N)?" to ws-mensagem-02
+
+               *>-- tela situacao aluno
+               display sc-tela-dados-aluno-02
+               accept  sc-tela-dados-aluno-02
+
+
+           end-perform
+
+
+           .
+       consultar-temp-seq-prev-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Deletar Registro
+      *>------------------------------------------------------------------------
+       deletar-registro section.
+
+
+           perform until ws-voltar-p-menu
+
+               move space to ws-menu-principal
+               move 0 to ws-cod-aluno
+               move space to ws-nome-busca
+               move "n"   to ws-nome-duplicado-flag
+
+               *>-- entrada cod registro a ser deletado
+               display sc-tela-deletar-aluno
+               accept  sc-tela-deletar-aluno
+               move space to ws-mensagem
+
+               if ws-voltar-p-menu then *>tratamento: caso o usuario digite, ao mesmo tempo, o cod e "s" para voltar p menu, volta imediatamente p menu principal
+                   next sentence
+               else
+                   if ws-cod-aluno = 0 and ws-nome-busca <> space then
+                       perform busca-por-nome
+                       if ws-fs-arqRegistros = 0 then
+                           if ws-nome-duplicado then
+                               *>-- nao apaga as cegas quando ha mais de um aluno com este nome
+                               move "Nome duplicado, informe o codigo!" to ws-mensagem
+                           else
+                               move fd-cod-aluno to ws-cod-aluno
+                           end-if
+                       else
+                           if ws-fs-arqRegistros = 51 then
+                               *>-- nao confundir "registro bloqueado" com "nome nao encontrado"
+                               move "Registro em uso, tente novamente!" to ws-mensagem
+                           end-if
+                       end-if
+                   end-if
+
+                   if ws-cod-aluno = 0 and ws-mensagem = space then
+
+                       move "Codigo invalido!" to ws-mensagem
+
+                   else
+                   if ws-cod-aluno <> 0 then
+                       *>-- le o registro antes de apagar, para guardar as notas antigas no log
+                       perform ler-registro-com-retry
+
+                       if ws-fs-arqRegistros = 51 then
+                           move "Registro em uso, tente novamente!" to ws-mensagem
+                       else
+                       if ws-fs-arqRegistros = 0 then
+                           move fd-registros-alunos to ws-registros-alunos
+                           perform formatar-notas-log
+                           move ws-log-notas-fmt to ws-log-notas-antigas
+                       else
+                           if ws-fs-arqRegistros <> 23 then
+                               move 16                                              to ws-msn-erro-ofsset
+                               move ws-fs-arqRegistros                             to ws-msn-erro-cod
+                               move "Erro ao ler arqRegistros!"                    to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                       end-if
+                       end-if
+
+                       if ws-fs-arqRegistros <> 51 then
+
+                       move ws-cod-aluno to fd-cod-aluno
+                       move 1            to ws-tentativas-lock
+                       delete arqRegistros
+
+                       perform until ws-fs-arqRegistros <> 51
+                                  or ws-tentativas-lock  >= ws-max-tentativas-lock
+
+                           add 1 to ws-tentativas-lock
+                           delete arqRegistros
+
+                       end-perform
+
+                       move fd-cod-aluno to ws-cod-aluno
+
+                       if ws-fs-arqRegistros = 51 then
+
+                           move "Registro em uso, tente novamente!" to ws-mensagem
+
+                       else
+                       if  ws-fs-arqRegistros = 0 then
+
+                           move "Cadastro apagado com sucesso!" to ws-mensagem
+
+                           *>-- registra no log de auditoria a exclusao do cadastro
+                           move "EXCLUSAO"     to ws-log-operacao
+                           move space          to ws-log-notas-novas
+                           perform registrar-log
+
+                       else
+                           if ws-fs-arqRegistros = 23 then
+
+                               move "Codigo invalido!" to ws-mensagem
+
+                           else
+                               move 10                                              to ws-msn-erro-ofsset
+                               move ws-fs-arqRegistros                             to ws-msn-erro-cod
+                               move "Erro ao apagar registro do arqRegistros!"     to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                       end-if
+                       end-if
+
+                       end-if
+                   end-if
+                   end-if
+               end-if
+
+           end-perform
+           .
+       deletar-registro-exit.
+           exit.
+
+
+
+      *>------------------------------------------------------------------------
+      *>  Alterar Dados do Arquivo
+      *>------------------------------------------------------------------------
+       alterar-dados section.
+
+
+           perform until ws-voltar-p-menu
+
+               move space to ws-menu-principal
+               move 0 to ws-cod-aluno
+               move space to ws-nome-busca
+               move "n"   to ws-nome-duplicado-flag
+
+               *>-- tela de entrada do cod a ser alterado
+               display sc-tela-cod-alterar-dados
+               accept  sc-tela-cod-alterar-dados
+               move space to ws-mensagem
+
+               if ws-voltar-p-menu then *>tratamento: caso o usuario digite, ao mesmo tempo, o cod e "s" para voltar p menu, volta imediatamente p menu principal
+                   next sentence
+               else
+                   if ws-cod-aluno = 0 and ws-nome-busca <> space then
+                       perform busca-por-nome
+                   else
+                       perform ler-registro-com-retry
+                   end-if
+
+                   if ws-fs-arqRegistros = 51 then *>registro bloqueado por outro usuario apos as tentativas
+
+                       move "Registro em uso, tente novamente!" to ws-mensagem
+
+                   else
+                   if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 and ws-fs-arqRegistros <> 23 then
+                       move 11                                 to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistros                 to ws-msn-erro-cod
+                       move "Erro ao ler arqRegistros!"        to ws-msn-erro-text
+                       perform finaliza-anormal
+
+                   else
+                       if ws-fs-arqRegistros = 23 then *>não cadastro no codigo/nome de entrada do usuario
+
+                           move "Nao ha registros neste codigo!!" to ws-mensagem
+
+                       else
+                       if ws-fs-arqRegistros = 0 then
+
+                       if ws-nome-duplicado then
+
+                           move "Nome duplicado, informe o codigo!" to ws-mensagem
+
+                       else
+
+                           move space to ws-mensagem
+                           move fd-cod-aluno to ws-cod-aluno
+                           move fd-registros-alunos to ws-registros-alunos
+
+                           *>-- guarda as notas antigas de todas as disciplinas para o log,
+                           *>   antes do accept abaixo sobrescreve-las
+                           perform formatar-notas-log
+                           move ws-log-notas-fmt to ws-log-notas-antigas
+
+                           *>-- mostra e ler novamnete os dados que poderão ser editados
+                           display sc-tela-alterar-dados
+                           accept  sc-tela-alterar-dados
+
+                           move  ws-registros-alunos to fd-registros-alunos
+                           move 1                    to ws-tentativas-lock
+                           rewrite fd-registros-alunos
+
+                           perform until ws-fs-arqRegistros <> 51
+                                      or ws-tentativas-lock  >= ws-max-tentativas-lock
+
+                               add 1 to ws-tentativas-lock
+                               rewrite fd-registros-alunos
+
+                           end-perform
+
+                           if ws-fs-arqRegistros = 51 then
+
+                               move "Registro em uso, tente novamente!" to ws-mensagem
+
+                           else
+                           if ws-fs-arqRegistros  <> 00 then
+                               move 12                                     to ws-msn-erro-ofsset
+                               move ws-fs-arqRegistros                     to ws-msn-erro-cod
+                               move "Erro ao gravar no arqRegistros!"      to ws-msn-erro-text
+                               perform finaliza-anormal
+                           else
+
+                               *>-- registra no log de auditoria a alteracao do cadastro
+                               move "ALTERACAO" to ws-log-operacao
+                               perform formatar-notas-log
+                               move ws-log-notas-fmt to ws-log-notas-novas
+                               perform registrar-log
+
+                           end-if
+                           end-if
+
+                       end-if
+
+                       end-if
+                   end-if
+                   end-if
+               end-if
+           end-perform
+
+           .
+       alterar-dados-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finaliza anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finalizacao section.
+
+           close arqRegistros
+           if ws-fs-arqRegistros  <> 00 then
+               move 13                                       to ws-msn-erro-ofsset
+               move ws-fs-arqRegistros                       to ws-msn-erro-cod
+               move "Erro finalizacao fo arqRegistros!"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqLogAlteracoes
+           if ws-fs-arqLog  <> 00 then
+               move 17                                       to ws-msn-erro-ofsset
+               move ws-fs-arqLog                             to ws-msn-erro-cod
+               move "Erro finalizacao fo arqLogAlteracoes!"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqParametros
+           if ws-fs-arqParametros  <> 00 then
+               move 20                                       to ws-msn-erro-ofsset
+               move ws-fs-arqParametros                      to ws-msn-erro-cod
+               move "Erro finalizacao fo arqParametros!"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display
+           erase
+           display "           --- FIM ---"
+           Stop run.
+
+           .
+       finalizacao-exit.
+           exit.
+
+
