@@ -0,0 +1,442 @@
+      $set sourceformat"free"
+
+
+      *>divisão de identificação do programa
+       identification division.
+
+
+      *>--- nome do programa
+       program-id. "lista11_num03_Estat".
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+
+      *>--- data que o programa foi escrito
+       date-written.   08/08/2026.
+       date-compiled.  08/08/2026.
+
+
+      *>divisao para configuracao do programa
+       environment division.
+       configuration section.
+
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+
+       *>nome lógico e e arquivo de memoria (mesmo arquivo do cadastro)
+       select arqRegistros assign to "arqRegistros01.txt"
+       *>tipo de arquivo (indexado)
+       organization    is indexed
+       *>modo de acesso ao arquivo (sequencial)
+       access mode     is sequential
+       *>chave do arquivo
+       record key is fd-cod-aluno
+       *>variavel "ws-fs-arqRegistros" retona o status do arquivo (0, 35....)
+       file status is  ws-fs-arqRegistros.
+
+       *>arquivo de parametros de avaliacao (nota de corte e pesos das notas)
+       select optional arqParametros assign to "parametros01.txt"
+       organization    is line sequential
+       file status is  ws-fs-arqParametros.
+
+
+       i-o-control.
+
+
+      *>--- declaracao de variaveis
+       data division.
+
+
+      *>--- variáveis de arquivos
+       file section.
+
+
+       fd arqRegistros.
+           copy "regaluno.cpy".
+
+
+      *>--- registro de parametros de avaliacao (nota de corte e pesos)
+       fd arqParametros.
+           copy "parametros.cpy".
+
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqRegistros                      pic 9(02).
+       77  ws-fs-arqParametros                     pic 9(02).
+
+
+       copy "regaluno.cpy"
+           replacing ==fd-registros-alunos== by ==ws-registros-alunos==
+                     ==fd-cod-aluno==         by ==ws-cod-aluno==
+                     ==fd-turma==             by ==ws-turma==
+                     ==fd-nome-aluno==        by ==ws-nome-aluno==
+                     ==fd-endereco==          by ==ws-endereco==
+                     ==fd-nome-mae==          by ==ws-nome-mae==
+                     ==fd-nome-pai==          by ==ws-nome-pai==
+                     ==fd-telefone==          by ==ws-telefone==
+                     ==fd-disciplinas==       by ==ws-disciplinas==
+                     ==fd-cod-disciplina==    by ==ws-cod-disciplina==
+                     ==fd-nome-disciplina==   by ==ws-nome-disciplina==
+                     ==fd-notas==             by ==ws-notas==
+                     ==fd-nota-01==           by ==ws-nota-01==
+                     ==fd-nota-02==           by ==ws-nota-02==
+                     ==fd-nota-03==           by ==ws-nota-03==
+                     ==fd-nota-04==           by ==ws-nota-04==.
+
+
+       *>quantidade de notas de cada disciplina, neste caso, 4
+       77  ws-quant-notas                          pic 9(01) value 4.
+       *>quantidade de disciplinas de cada aluno
+       77  ws-quant-disciplinas                    pic 9(01) value 3.
+       77  ws-idx-disciplina                       pic 9(01).
+
+       *>--- comporta a soma ponderada das 4 notas de uma disciplina (pesos
+       *>    configuraveis em ws-parametros podem passar de 1,00 cada)
+       77  ws-soma-notas                           pic 9(03)v9(02).
+       77  ws-media                                pic 9(02)v9(02).
+       77  ws-situacao                             pic x(12).
+
+       01  ws-medias-disciplinas.
+           05  ws-media-disc                       occurs 3 times pic 9(02)v9(02).
+       01  ws-situacoes-disciplinas.
+           05  ws-situacao-disc                    occurs 3 times pic x(12).
+
+       *>--- parametros de avaliacao (nota de corte e pesos das notas), lidos
+       *>    de arqParametros na inicializacao; se o arquivo nao existir,
+       *>    usa a nota de corte 6,00 e pesos iguais (1,00) para as 4 notas
+       copy "parametros.cpy"
+           replacing ==par-parametros==      by ==ws-parametros==
+                     ==par-media-corte==     by ==ws-par-media-corte==
+                     ==par-pesos-notas==     by ==ws-par-pesos-notas==
+                     ==par-peso-nota-01==    by ==ws-par-peso-nota-01==
+                     ==par-peso-nota-02==    by ==ws-par-peso-nota-02==
+                     ==par-peso-nota-03==    by ==ws-par-peso-nota-03==
+                     ==par-peso-nota-04==    by ==ws-par-peso-nota-04==.
+
+       77  ws-soma-pesos-notas                     pic 9(02)v9(02).
+
+       77  ws-fim-arqRegistros                     pic x(01) value "n".
+           88  ws-fim                              value "s".
+
+       *>--- turma a ser considerada nas estatisticas; em branco = todas as
+       *>    turmas combinadas (comportamento anterior, para quem ainda usa
+       *>    o arquivo com uma turma so)
+       77  ws-turma-filtro                        pic x(04) value space.
+
+       *>--- acumuladores da estatistica da turma
+       01  ws-estatisticas.
+           05  ws-qtd-alunos                       pic 9(04) value 0.
+           05  ws-qtd-aprovados                    pic 9(04) value 0.
+           05  ws-qtd-reprovados                   pic 9(04) value 0.
+           05  ws-soma-medias                      pic 9(06)v9(02) value 0.
+           05  ws-media-turma                      pic 9(02)v9(02) value 0.
+           05  ws-maior-media                      pic 9(02)v9(02) value 0.
+           05  ws-menor-media                      pic 9(02)v9(02) value 99,99.
+           05  ws-nome-maior-media                 pic a(25) value space.
+           05  ws-nome-menor-media                 pic a(25) value space.
+           05  ws-perc-aprovacao                   pic 9(03)v9(02) value 0.
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+
+      *>--- declaracao do corpo do programa
+       procedure division.
+
+
+           perform inicializacao.
+           perform processamento.
+           perform imprimir-estatisticas.
+           perform finalizacao.
+
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializacao section.
+
+
+           open input  arqRegistros
+           if ws-fs-arqRegistros  <> 00 and ws-fs-arqRegistros <> 05 then
+               move 1                                             to ws-msn-erro-ofsset
+               move ws-fs-arqRegistros                            to ws-msn-erro-cod
+               move "Erro ao abrir arqRegistros!"                 to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform ler-parametros
+
+           display " "
+           display "Turma (em branco = todas as turmas): " with no advancing
+           accept  ws-turma-filtro
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Ler parametros de avaliacao (nota de corte e pesos das notas) de
+      *>  arqParametros. Se o arquivo nao existir (status 05), assume a nota
+      *>  de corte tradicional (6,00) e pesos iguais (1,00) para as 4 notas,
+      *>  para nao quebrar instalacoes que ainda nao criaram o arquivo.
+      *>------------------------------------------------------------------------
+       ler-parametros section.
+
+
+           open input arqParametros
+
+           if ws-fs-arqParametros = 05 then
+
+               move 6,00 to ws-par-media-corte
+               move 1,00 to ws-par-peso-nota-01
+               move 1,00 to ws-par-peso-nota-02
+               move 1,00 to ws-par-peso-nota-03
+               move 1,00 to ws-par-peso-nota-04
+
+           else
+               if ws-fs-arqParametros <> 00 then
+                   move 4                                             to ws-msn-erro-ofsset
+                   move ws-fs-arqParametros                           to ws-msn-erro-cod
+                   move "Erro ao abrir arqParametros!"                to ws-msn-erro-text
+                   perform finaliza-anormal
+
+               else
+                   read arqParametros
+                   if ws-fs-arqParametros <> 00 then
+                       move 5                                             to ws-msn-erro-ofsset
+                       move ws-fs-arqParametros                           to ws-msn-erro-cod
+                       move "Erro ao ler arqParametros!"                  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       move par-parametros to ws-parametros
+                   end-if
+
+               end-if
+           end-if
+
+           compute ws-soma-pesos-notas = ws-par-peso-nota-01
+                                        + ws-par-peso-nota-02
+                                        + ws-par-peso-nota-03
+                                        + ws-par-peso-nota-04
+
+           *>-- evita dividir por zero em somar-notas se o parametros01.txt
+           *>   vier com todos os pesos zerados
+           if ws-soma-pesos-notas <= 0 then
+               move 6                                            to ws-msn-erro-ofsset
+               move 0                                            to ws-msn-erro-cod
+               move "Soma dos pesos das notas e zero!"           to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       ler-parametros-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Processamento - percorre arqRegistros do primeiro ao ultimo registro
+      *>  (mesma tecnica de leitura sequencial de consultar-temp-sequencial-prev)
+      *>------------------------------------------------------------------------
+       processamento section.
+
+
+           read arqRegistros next
+           if ws-fs-arqRegistros = 10 then
+               set ws-fim to true
+           else
+               if ws-fs-arqRegistros <> 00 then
+                   move 2                                             to ws-msn-erro-ofsset
+                   move ws-fs-arqRegistros                            to ws-msn-erro-cod
+                   move "Erro ao ler arqRegistros!"                   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           perform until ws-fim
+
+               move fd-registros-alunos to ws-registros-alunos
+
+               *>-- so acumula alunos da turma pedida (branco = todas as turmas)
+               if ws-turma-filtro = space or ws-turma-filtro = ws-turma then
+                   perform somar-notas
+                   perform acumular-estatisticas
+               end-if
+
+               read arqRegistros next
+               if ws-fs-arqRegistros = 10 then
+                   set ws-fim to true
+               else
+                   if ws-fs-arqRegistros <> 00 then
+                       move 3                                             to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistros                            to ws-msn-erro-cod
+                       move "Erro ao ler arqRegistros!"                   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Somar notas (mesmo calculo de somar-notas do cadastro)
+      *>------------------------------------------------------------------------
+       somar-notas section.
+
+
+           move 0 to ws-media
+
+           perform varying ws-idx-disciplina from 1 by 1
+                   until ws-idx-disciplina > ws-quant-disciplinas
+
+               move 0 to ws-soma-notas
+
+               *>-- soma ponderada das notas da disciplina, pelos pesos de ws-parametros
+               compute ws-soma-notas =  ws-nota-01(ws-idx-disciplina) * ws-par-peso-nota-01
+                                      + ws-nota-02(ws-idx-disciplina) * ws-par-peso-nota-02
+                                      + ws-nota-03(ws-idx-disciplina) * ws-par-peso-nota-03
+                                      + ws-nota-04(ws-idx-disciplina) * ws-par-peso-nota-04
+
+               *>-- media e situacao da disciplina, contra a nota de corte configurada
+               compute ws-media-disc(ws-idx-disciplina) = ws-soma-notas/ws-soma-pesos-notas
+               if ws-media-disc(ws-idx-disciplina) >= ws-par-media-corte then
+                   move "Aprovado" to ws-situacao-disc(ws-idx-disciplina)
+               else
+                   move "Reprovado" to ws-situacao-disc(ws-idx-disciplina)
+               end-if
+
+               add ws-media-disc(ws-idx-disciplina) to ws-media
+
+           end-perform
+
+           *>-- media geral do aluno (media das medias das disciplinas)
+           compute ws-media = ws-media/ws-quant-disciplinas
+           if ws-media >= ws-par-media-corte then
+               move "Aprovado" to ws-situacao
+           else
+               move "Reprovado" to ws-situacao
+           end-if
+
+
+           .
+       somar-notas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Acumular estatisticas da turma com a media do aluno corrente
+      *>------------------------------------------------------------------------
+       acumular-estatisticas section.
+
+
+           add 1               to ws-qtd-alunos
+           add ws-media        to ws-soma-medias
+
+           if ws-media >= ws-par-media-corte then
+               add 1 to ws-qtd-aprovados
+           else
+               add 1 to ws-qtd-reprovados
+           end-if
+
+           if ws-media > ws-maior-media then
+               move ws-media       to ws-maior-media
+               move ws-nome-aluno  to ws-nome-maior-media
+           end-if
+
+           if ws-media < ws-menor-media then
+               move ws-media       to ws-menor-media
+               move ws-nome-aluno  to ws-nome-menor-media
+           end-if
+
+
+           .
+       acumular-estatisticas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Imprimir estatisticas - exibido no terminal ao final do lote
+      *>------------------------------------------------------------------------
+       imprimir-estatisticas section.
+
+
+           if ws-qtd-alunos = 0 then
+               display "Nao ha alunos cadastrados para a turma informada."
+           else
+               compute ws-media-turma    = ws-soma-medias / ws-qtd-alunos
+               compute ws-perc-aprovacao = (ws-qtd-aprovados / ws-qtd-alunos) * 100
+
+               display erase
+               if ws-turma-filtro = space then
+                   display "  ---- Estatisticas Da Turma (todas as turmas) ----"
+               else
+                   display "  ---- Estatisticas Da Turma " ws-turma-filtro " ----"
+               end-if
+               display " "
+               display "Quantidade de alunos   : " ws-qtd-alunos
+               display "Aprovados               : " ws-qtd-aprovados
+               display "Reprovados              : " ws-qtd-reprovados
+               display "Percentual de aprovacao : " ws-perc-aprovacao "%"
+               display " "
+               display "Media da turma          : " ws-media-turma
+               display "Maior media             : " ws-maior-media " (" ws-nome-maior-media ")"
+               display "Menor media             : " ws-menor-media " (" ws-nome-menor-media ")"
+           end-if
+
+
+           .
+       imprimir-estatisticas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finaliza anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finalizacao section.
+
+           close arqRegistros
+           close arqParametros
+
+           display " ".
+           Stop run.
+
+           .
+       finalizacao-exit.
+           exit.
