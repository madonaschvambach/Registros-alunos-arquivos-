@@ -0,0 +1,32 @@
+      *>------------------------------------------------------------------------
+      *>  Layout do registro de parametros de avaliacao (parametros01.txt)
+      *>  Copybook compartilhado entre o cadastro e os programas de lote que
+      *>  calculam media/situacao (boletim, estatisticas, exportacao), para
+      *>  que a nota de corte e os pesos de cada nota fiquem definidos em um
+      *>  unico lugar em vez de espalhados/hardcoded em cada programa.
+      *>
+      *>  Uso:
+      *>    fd  arqParametros.
+      *>        copy "parametros.cpy".
+      *>
+      *>    copy "parametros.cpy"
+      *>        replacing ==par-parametros==      by ==ws-parametros==
+      *>                  ==par-media-corte==     by ==ws-par-media-corte==
+      *>                  ==par-pesos-notas==     by ==ws-par-pesos-notas==
+      *>                  ==par-peso-nota-01==    by ==ws-par-peso-nota-01==
+      *>                  ==par-peso-nota-02==    by ==ws-par-peso-nota-02==
+      *>                  ==par-peso-nota-03==    by ==ws-par-peso-nota-03==
+      *>                  ==par-peso-nota-04==    by ==ws-par-peso-nota-04==.
+      *>
+      *>  (GnuCOBOL's COPY REPLACING only matches whole words, not prefixes,
+      *>  so every field name has to be listed - a single ==par-== by
+      *>  ==ws-par-== pseudo-text does not rename them, and would rename
+      *>  par-parametros itself to ws-par-parametros, not ws-parametros.)
+      *>------------------------------------------------------------------------
+       01  par-parametros.
+           05  par-media-corte                     pic 9(02)v9(02).
+           05  par-pesos-notas.
+               10  par-peso-nota-01                pic 9(01)v9(02).
+               10  par-peso-nota-02                pic 9(01)v9(02).
+               10  par-peso-nota-03                pic 9(01)v9(02).
+               10  par-peso-nota-04                pic 9(01)v9(02).
