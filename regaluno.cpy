@@ -0,0 +1,49 @@
+      *>------------------------------------------------------------------------
+      *>  Layout do registro de aluno (arqRegistros01.txt)
+      *>  Copybook compartilhado entre o cadastro e os programas de lote
+      *>  que leem o mesmo arquivo (boletim, estatisticas, exportacao).
+      *>
+      *>  Uso:
+      *>    fd  arqRegistros.
+      *>        copy "regaluno.cpy".
+      *>
+      *>    copy "regaluno.cpy"
+      *>        replacing ==fd-registros-alunos== by ==ws-registros-alunos==
+      *>                  ==fd-cod-aluno==         by ==ws-cod-aluno==
+      *>                  ==fd-turma==             by ==ws-turma==
+      *>                  ==fd-nome-aluno==        by ==ws-nome-aluno==
+      *>                  ==fd-endereco==          by ==ws-endereco==
+      *>                  ==fd-nome-mae==          by ==ws-nome-mae==
+      *>                  ==fd-nome-pai==          by ==ws-nome-pai==
+      *>                  ==fd-telefone==          by ==ws-telefone==
+      *>                  ==fd-disciplinas==       by ==ws-disciplinas==
+      *>                  ==fd-cod-disciplina==    by ==ws-cod-disciplina==
+      *>                  ==fd-nome-disciplina==   by ==ws-nome-disciplina==
+      *>                  ==fd-notas==             by ==ws-notas==
+      *>                  ==fd-nota-01==           by ==ws-nota-01==
+      *>                  ==fd-nota-02==           by ==ws-nota-02==
+      *>                  ==fd-nota-03==           by ==ws-nota-03==
+      *>                  ==fd-nota-04==           by ==ws-nota-04==.
+      *>
+      *>  (GnuCOBOL's COPY REPLACING only matches whole words, not prefixes,
+      *>  so every field name has to be listed - a single ==fd-== by ==ws-==
+      *>  pseudo-text does not rename them.)
+      *>------------------------------------------------------------------------
+       01  fd-registros-alunos.
+           05  fd-cod-aluno                        pic 9(04).
+           05  fd-turma                            pic x(04).
+           05  fd-nome-aluno                       pic a(25).
+           05  fd-endereco                         pic x(25).
+           05  fd-nome-mae                         pic a(25).
+           05  fd-nome-pai                         pic a(25).
+           05  fd-telefone                         pic x(15).
+      *>--- ate 3 disciplinas por aluno, cada uma com seu proprio codigo/nome
+      *>    de disciplina e suas 4 notas
+           05  fd-disciplinas                      occurs 3 times.
+               10  fd-cod-disciplina               pic 9(02) value 0.
+               10  fd-nome-disciplina              pic x(15) value space.
+               10  fd-notas.
+                   15  fd-nota-01                  pic 9(02)v9(02) value 0.
+                   15  fd-nota-02                  pic 9(02)v9(02) value 0.
+                   15  fd-nota-03                  pic 9(02)v9(02) value 0.
+                   15  fd-nota-04                  pic 9(02)v9(02) value 0.
